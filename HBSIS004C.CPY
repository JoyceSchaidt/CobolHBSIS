@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS004C                                      *
+      * OBJETIVO.......: LAYOUT DO REGISTRO DO ARQUIVO DE VENDEDORES   *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS004C.
+           05  COD-VENDEDOR-HBSIS004C      PIC  9(003).
+           05  CPF-HBSIS004C               PIC  9(011).
+           05  NOME-VEND-HBSIS004C         PIC  X(040).
+           05  LATITUDE-VEND-HBSIS004C     PIC S9(003)V9(008).
+           05  LONGITUDE-VEND-HBSIS004C    PIC S9(003)V9(008).
+           05  SITUACAO-VENDEDOR-HBSIS004C PIC  X(001).
+           05  PESO-ROTEIRIZACAO-HBSIS004C PIC  9(003)V9(002).
+           05  COD-SUPERVISOR-HBSIS004C    PIC  9(003).
+           05  PIS-VENDEDOR-HBSIS004C      PIC  9(011).
