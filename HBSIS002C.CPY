@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS002C                                      *
+      * OBJETIVO.......: LAYOUT DO REGISTRO DO ARQUIVO DE CLIENTES     *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS002C.
+           05  COD-CLIENTE-HBSIS002C       PIC  9(007).
+           05  CNPJ-HBSIS002C              PIC  9(014).
+           05  RAZAO-SOCIAL-HBSIS002C      PIC  X(040).
+           05  LATITUDE-CLI-HBSIS002C      PIC S9(003)V9(008).
+           05  LONGITUDE-CLI-HBSIS002C     PIC S9(003)V9(008).
+           05  SITUACAO-CLIENTE-HBSIS002C  PIC  X(001).
