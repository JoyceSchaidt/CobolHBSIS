@@ -37,10 +37,14 @@
                                   LOCK MODE IS MANUAL
                                 FILE STATUS IS WS-FL-STATUS-VEN.
 
-           SELECT ARQ-DISTRIBUICAO   ASSIGN TO DISK
+           SELECT ARQ-DISTRIBUICAO   ASSIGN TO WS-LABEL-DIS
                                ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-DIS.
-                                
+
+           SELECT ARQ-CHECKPOINT    ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CKP.
+
       *----------------------------------------------------------------*
        DATA                            DIVISION. 
       *----------------------------------------------------------------*
@@ -57,10 +61,18 @@
        COPY "HBSIS004C.CPY".
        
        FD  ARQ-DISTRIBUICAO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+           LABEL RECORD IS STANDARD.
        COPY "HBSIS007C.CPY".
-       
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCheckpoint'.
+       01  REG-CHECKPOINT.
+           05  CKP-COD-CLIENTE         PIC  9(007).
+           05  CKP-DATA-EXECUCAO       PIC  X(008).
+           05  CKP-ULTIMA-DATA-CONCLUIDA
+                                       PIC  X(008).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -68,19 +80,35 @@
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CKP            PIC  X(002)         VALUE "00".
+
+       01  WS-ULTIMO-CLIENTE           PIC  9(007)         VALUE ZEROS.
+       01  WS-ULTIMA-DATA-EXECUCAO     PIC  X(008)         VALUE SPACES.
+       01  WS-ULTIMA-DATA-CONCLUIDA    PIC  X(008)         VALUE SPACES.
+       01  WS-DATA-EXECUCAO            PIC  X(008)         VALUE SPACES.
+       01  WS-LABEL-DIS                PIC  X(030)         VALUE SPACES.
 
        01  WS-MENOR-DISTANCIA          PIC  9(009)V9(002)  VALUE       
            999999999.
        01  WS-CALC-DISTANCIA           PIC  9(009)V9(002)  VALUE ZEROS.
+       01  WS-MENOR-CUSTO              PIC  9(009)V9(002)  VALUE
+           999999999.
+       01  WS-CUSTO-AJUSTADO           PIC  9(009)V9(002)  VALUE ZEROS.
        01  WS-LAT-CLI                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LAT-VEN                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LON-CLI                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-LON-VEN                  PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-DLA                      PIC S9(003)V9(008)  VALUE ZEROS. 
        01  WS-DLO                      PIC S9(003)V9(008)  VALUE ZEROS. 
-       01  WS-A                        PIC S9(003)V9(008)  VALUE ZEROS. 
+       01  WS-A                        PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-C                        PIC S9(003)V9(008)  VALUE ZEROS.
-      
+      *
+       01  WS-TAB-CONTADOR-VENDEDOR.
+           05  WS-CONT-VENDEDOR        PIC  9(005)         VALUE ZEROS
+                                        OCCURS 1000 TIMES.
+
+       01  WS-IDX-VENDEDOR             PIC  9(004)         VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * AREAS DE COMUNICA플O COM OUTROS PROGRAMAS                      *
       *----------------------------------------------------------------*
@@ -121,24 +149,212 @@
       * ROTINA DE PROCESSAMENTO                                        *
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
-           
+
+           PERFORM 2050-LER-CHECKPOINT
+           PERFORM 2055-DEFINE-DATA-EXECUCAO
+           PERFORM 2070-INICIALIZA-TAB-VENDEDOR
+
            PERFORM 2100-OPEN-ARQ-CLIENTE
+           PERFORM 2105-POSICIONA-ARQ-CLIENTE
            PERFORM 2200-OPEN-ARQ-DISTRIBUICAO
-           
+
            PERFORM 2300-LER-ARQ-CLIENTE
-           
-           PERFORM 2400-TRATA-CLIENTE UNTIL 
+
+           PERFORM 2400-TRATA-CLIENTE UNTIL
                    WS-FL-STATUS-CLI   NOT EQUAL "00"
-           
+
            PERFORM 2500-CLOSE-ARQ-CLIENTE
            PERFORM 2700-CLOSE-ARQ-DISTRIBUICAO
-           
+
+           PERFORM 2060-ZERA-CHECKPOINT
+
            PERFORM 2800-GERA-RELATORIO
-           
+
            .
        2000-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * LEITURA DO PONTO DE CONTROLE DA EXECUCAO ANTERIOR              *
+      *----------------------------------------------------------------*
+       2050-LER-CHECKPOINT             SECTION.
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              READ ARQ-CHECKPOINT
+              IF WS-FL-STATUS-CKP      EQUAL ZEROS
+                 MOVE CKP-COD-CLIENTE  TO WS-ULTIMO-CLIENTE
+                 MOVE CKP-DATA-EXECUCAO
+                                       TO WS-ULTIMA-DATA-EXECUCAO
+                 MOVE CKP-ULTIMA-DATA-CONCLUIDA
+                                       TO WS-ULTIMA-DATA-CONCLUIDA
+              ELSE
+                 MOVE ZEROS            TO WS-ULTIMO-CLIENTE
+                 MOVE SPACES           TO WS-ULTIMA-DATA-EXECUCAO
+                 MOVE SPACES           TO WS-ULTIMA-DATA-CONCLUIDA
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           ELSE
+              MOVE ZEROS               TO WS-ULTIMO-CLIENTE
+              MOVE SPACES              TO WS-ULTIMA-DATA-EXECUCAO
+              MOVE SPACES              TO WS-ULTIMA-DATA-CONCLUIDA
+           END-IF
+
+           .
+       2050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DEFINE A DATA DE EXECUCAO E O NOME DO ARQUIVO DE DISTRIBUICAO  *
+      *----------------------------------------------------------------*
+       2055-DEFINE-DATA-EXECUCAO       SECTION.
+
+           IF WS-ULTIMO-CLIENTE        GREATER ZEROS
+              MOVE WS-ULTIMA-DATA-EXECUCAO
+                                       TO WS-DATA-EXECUCAO
+           ELSE
+              IF DATA-EXECUCAO-HBSIS007L
+                                        EQUAL SPACES OR ZEROS
+                 ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+              ELSE
+                 MOVE DATA-EXECUCAO-HBSIS007L
+                                       TO WS-DATA-EXECUCAO
+              END-IF
+           END-IF
+
+           STRING "ArqDistribuicao."   DELIMITED BY SIZE
+                  WS-DATA-EXECUCAO     DELIMITED BY SIZE
+                                  INTO WS-LABEL-DIS
+
+           MOVE WS-DATA-EXECUCAO       TO DATA-EXECUCAO-HBSIS007L
+           MOVE WS-ULTIMA-DATA-CONCLUIDA
+                                       TO DATA-ANTERIOR-HBSIS007L
+
+           .
+       2055-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ZERA E, SE FOR REINICIO, RECONSTROI A TABELA DE CONTAGEM DE    *
+      * CLIENTES POR VENDEDOR A PARTIR DO ARQUIVO DE DISTRIBUICAO JA   *
+      * GRAVADO - NECESSARIO POIS A WORKING-STORAGE PERSISTE ENTRE     *
+      * CHAMADAS SUCESSIVAS A ESTE PROGRAMA NA MESMA UNIDADE DE RUN    *
+      *----------------------------------------------------------------*
+       2070-INICIALIZA-TAB-VENDEDOR    SECTION.
+
+           MOVE 1                      TO WS-IDX-VENDEDOR
+
+           PERFORM 2071-ZERA-CONTADOR-VENDEDOR UNTIL
+                   WS-IDX-VENDEDOR     GREATER 1000
+
+           IF WS-ULTIMO-CLIENTE        GREATER ZEROS
+              PERFORM 2075-RECONTA-TAB-VENDEDOR
+           END-IF
+
+           .
+       2070-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ZERA UMA POSICAO DA TABELA DE CONTAGEM POR VENDEDOR            *
+      *----------------------------------------------------------------*
+       2071-ZERA-CONTADOR-VENDEDOR     SECTION.
+
+           MOVE ZEROS                  TO WS-CONT-VENDEDOR
+                                                  (WS-IDX-VENDEDOR)
+           ADD 1                       TO WS-IDX-VENDEDOR
+
+           .
+       2071-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RELE O ARQUIVO DE DISTRIBUICAO JA GRAVADO PARA RECOMPOR A      *
+      * TABELA DE CONTAGEM POR VENDEDOR ANTES DE CONTINUAR O REINICIO  *
+      *----------------------------------------------------------------*
+       2075-RECONTA-TAB-VENDEDOR       SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM 2076-LER-ARQ-DIS-RECONTA
+              PERFORM 2077-CONTA-REG-DISTRIBUICAO UNTIL
+                      WS-FL-STATUS-DIS NOT EQUAL "00"
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2075-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO DURANTE A RECONTAGEM        *
+      *----------------------------------------------------------------*
+       2076-LER-ARQ-DIS-RECONTA        SECTION.
+
+           READ ARQ-DISTRIBUICAO NEXT RECORD
+
+           .
+       2076-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA NA TABELA A CONTAGEM DE UM REGISTRO JA DISTRIBUIDO     *
+      *----------------------------------------------------------------*
+       2077-CONTA-REG-DISTRIBUICAO     SECTION.
+
+           IF COD-VENDEDOR-HBSIS007C   GREATER ZEROS
+              ADD 1  TO WS-CONT-VENDEDOR (COD-VENDEDOR-HBSIS007C + 1)
+           END-IF
+
+           PERFORM 2076-LER-ARQ-DIS-RECONTA
+
+           .
+       2077-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REPOSICIONA O ARQUIVO DE CLIENTE NO ULTIMO PONTO PROCESSADO    *
+      *----------------------------------------------------------------*
+       2105-POSICIONA-ARQ-CLIENTE      SECTION.
+
+           IF WS-ULTIMO-CLIENTE        GREATER ZEROS
+              MOVE WS-ULTIMO-CLIENTE   TO COD-CLIENTE-HBSIS002C
+              START ARQ-CLIENTE KEY GREATER COD-CLIENTE-HBSIS002C
+              IF WS-FL-STATUS-CLI      EQUAL ZEROS OR '10'
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO COD-RETORNO-HBSIS007L
+                 MOVE "ERRO NO REPOSICIONAMENTO DO ARQ CLIENTE"
+                                       TO MSG-RETORNO-HBSIS007L
+                 PERFORM 3000-FINALIZA
+              END-IF
+           END-IF
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ZERA O PONTO DE CONTROLE APOS TERMINO COMPLETO DA EXECUCAO     *
+      *----------------------------------------------------------------*
+       2060-ZERA-CHECKPOINT            SECTION.
+
+           MOVE ZEROS                  TO CKP-COD-CLIENTE
+           MOVE SPACES                 TO CKP-DATA-EXECUCAO
+           MOVE WS-DATA-EXECUCAO       TO CKP-ULTIMA-DATA-CONCLUIDA
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              WRITE REG-CHECKPOINT
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS007L
+              MOVE "ERRO NA GRAVACAO DO PONTO DE CONTROLE"
+                                       TO MSG-RETORNO-HBSIS007L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2060-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO CLIENTE                                    *
       *----------------------------------------------------------------*
        2100-OPEN-ARQ-CLIENTE           SECTION.
@@ -162,13 +378,18 @@
       *----------------------------------------------------------------*
        2200-OPEN-ARQ-DISTRIBUICAO      SECTION.
 
-           OPEN OUTPUT ARQ-DISTRIBUICAO                                 
-           
+           IF WS-ULTIMO-CLIENTE        GREATER ZEROS
+              OPEN EXTEND ARQ-DISTRIBUICAO
+           ELSE
+              PERFORM 2205-VERIFICA-ARQ-DIS-EXISTE
+              OPEN OUTPUT ARQ-DISTRIBUICAO
+           END-IF
+
            IF WS-FL-STATUS-DIS         EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS007L
-              MOVE "ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO" 
+              MOVE "ERRO NA ABERTURA DO ARQ DISTRIB"
                                        TO MSG-RETORNO-HBSIS007L
               PERFORM 3000-FINALIZA
            END-IF
@@ -177,6 +398,25 @@
        2200-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * RECUSA UMA NOVA EXECUCAO SE JA EXISTE DISTRIBUICAO NO DIA      *
+      *----------------------------------------------------------------*
+       2205-VERIFICA-ARQ-DIS-EXISTE    SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CLOSE ARQ-DISTRIBUICAO
+              MOVE 9                   TO COD-RETORNO-HBSIS007L
+              MOVE "DISTRIB DO DIA JA EXECUTADA ANTES"
+                                       TO MSG-RETORNO-HBSIS007L
+              PERFORM 2500-CLOSE-ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2205-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * LEITURA DE ARQUIVO CLIENTE                                     *
       *----------------------------------------------------------------*
        2300-LER-ARQ-CLIENTE            SECTION.
@@ -199,27 +439,95 @@
       * EFETUA DISTRIBUICAO                                            *
       *----------------------------------------------------------------*
        2400-TRATA-CLIENTE              SECTION.
-       
-           MOVE COD-CLIENTE-HBSIS002C  TO COD-CLIENTE-HBSIS007C
-           MOVE RAZAO-SOCIAL-HBSIS002C TO RAZAO-SOCIAL-HBSIS007C
 
-           PERFORM 2410-OPEN-ARQ-VENDEDOR
-           PERFORM 2420-LER-ARQ-VENDEDOR
-           
-           PERFORM 2430-TRATA-VENDEDOR UNTIL WS-FL-STATUS-VEN           
-                                       NOT EQUAL "00"
-           
-           MOVE  WS-MENOR-DISTANCIA    TO DISTANCIA-HBSIS007C           
-           MOVE  999999999             TO WS-MENOR-DISTANCIA            
-           WRITE ARQ-HBSIS007C
-           
-           PERFORM 2600-CLOSE-ARQ-VENDEDOR
-           
+           IF SITUACAO-CLIENTE-HBSIS002C
+                                       NOT EQUAL "I"
+              MOVE COD-CLIENTE-HBSIS002C
+                                       TO COD-CLIENTE-HBSIS007C
+              MOVE RAZAO-SOCIAL-HBSIS002C
+                                       TO RAZAO-SOCIAL-HBSIS007C
+              MOVE ZEROS               TO COD-VENDEDOR-HBSIS007C
+              MOVE SPACES              TO NOME-VEND-HBSIS007C
+
+              PERFORM 2410-OPEN-ARQ-VENDEDOR
+              PERFORM 2420-LER-ARQ-VENDEDOR
+
+              PERFORM 2430-TRATA-VENDEDOR UNTIL WS-FL-STATUS-VEN
+                                          NOT EQUAL "00"
+
+              MOVE  WS-MENOR-DISTANCIA TO DISTANCIA-HBSIS007C
+
+              PERFORM 2435-VERIFICA-LIMITE-DISTANCIA
+
+              IF COD-VENDEDOR-HBSIS007C
+                                       GREATER ZEROS
+                 ADD 1  TO WS-CONT-VENDEDOR (COD-VENDEDOR-HBSIS007C + 1)
+              END-IF
+
+              MOVE  999999999          TO WS-MENOR-DISTANCIA
+              MOVE  999999999          TO WS-MENOR-CUSTO
+              WRITE ARQ-HBSIS007C
+
+              PERFORM 2445-GRAVA-CHECKPOINT
+
+              PERFORM 2600-CLOSE-ARQ-VENDEDOR
+           END-IF
+
            PERFORM 2300-LER-ARQ-CLIENTE.
 
        2400-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * DESFAZ A ATRIBUICAO QUANDO O MAIS PROXIMO EXCEDE O LIMITE      *
+      *----------------------------------------------------------------*
+       2435-VERIFICA-LIMITE-DISTANCIA  SECTION.
+
+           IF COD-VENDEDOR-HBSIS007C   EQUAL ZEROS
+              MOVE "SEM VENDEDOR ELEGIVEL (LOTADO/INATIVO)"
+                                        TO NOME-VEND-HBSIS007C
+           ELSE
+              IF MAX-DISTANCIA-HBSIS007L
+                                        GREATER ZEROS
+                 AND DISTANCIA-HBSIS007C
+                                        GREATER MAX-DISTANCIA-HBSIS007L
+                 MOVE ZEROS             TO COD-VENDEDOR-HBSIS007C
+                 MOVE "SEM VENDEDOR DENTRO DO LIMITE"
+                                        TO NOME-VEND-HBSIS007C
+              END-IF
+           END-IF
+
+           .
+       2435-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O PONTO DE CONTROLE DO ULTIMO CLIENTE PROCESSADO         *
+      *----------------------------------------------------------------*
+       2445-GRAVA-CHECKPOINT           SECTION.
+
+           MOVE COD-CLIENTE-HBSIS007C  TO CKP-COD-CLIENTE
+           MOVE WS-DATA-EXECUCAO       TO CKP-DATA-EXECUCAO
+           MOVE WS-ULTIMA-DATA-CONCLUIDA
+                                       TO CKP-ULTIMA-DATA-CONCLUIDA
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              WRITE REG-CHECKPOINT
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS007L
+              MOVE "ERRO NA GRAVACAO DO PONTO DE CONTROLE"
+                                       TO MSG-RETORNO-HBSIS007L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2445-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO VENDEDOR                                   *
       *----------------------------------------------------------------*
        2410-OPEN-ARQ-VENDEDOR      SECTION.
@@ -230,7 +538,7 @@
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS007L
-              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR - 7" 
+              MOVE "ERRO NA ABERTURA DO ARQ VENDEDOR - 7"
                                        TO MSG-RETORNO-HBSIS007L
               PERFORM 3000-FINALIZA
            END-IF
@@ -292,11 +600,29 @@
            COMPUTE WS-C = 2 * FUNCTION ATAN(FUNCTION SQRT(WS-A) /
                                             FUNCTION SQRT(1 - WS-A))
 
-           COMPUTE WS-CALC-DISTANCIA = 6731 * WS-C * 1000     
-                                                    
-           IF WS-CALC-DISTANCIA         LESS WS-MENOR-DISTANCIA         
-              MOVE WS-CALC-DISTANCIA    TO WS-MENOR-DISTANCIA           
-              MOVE COD-VENDEDOR-HBSIS004C     
+           COMPUTE WS-CALC-DISTANCIA = 6731 * WS-C * 1000
+
+           IF MODO-ATRIBUICAO-HBSIS007L EQUAL "P"
+              AND PESO-ROTEIRIZACAO-HBSIS004C
+                                        GREATER ZEROS
+              COMPUTE WS-CUSTO-AJUSTADO ROUNDED =
+                      WS-CALC-DISTANCIA
+                    * PESO-ROTEIRIZACAO-HBSIS004C
+           ELSE
+              MOVE WS-CALC-DISTANCIA    TO WS-CUSTO-AJUSTADO
+           END-IF
+
+           IF WS-CUSTO-AJUSTADO         LESS WS-MENOR-CUSTO
+              AND SITUACAO-VENDEDOR-HBSIS004C
+                                        NOT EQUAL "I"
+              AND (MAX-CLIENTES-VENDEDOR-HBSIS007L
+                                        EQUAL ZEROS
+               OR  WS-CONT-VENDEDOR (COD-VENDEDOR-HBSIS004C + 1)
+                                     LESS
+                                     MAX-CLIENTES-VENDEDOR-HBSIS007L)
+              MOVE WS-CUSTO-AJUSTADO    TO WS-MENOR-CUSTO
+              MOVE WS-CALC-DISTANCIA    TO WS-MENOR-DISTANCIA
+              MOVE COD-VENDEDOR-HBSIS004C
                                         TO COD-VENDEDOR-HBSIS007C
               MOVE NOME-VEND-HBSIS004C  TO NOME-VEND-HBSIS007C
            END-IF
@@ -355,7 +681,7 @@
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS007L
-              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DISTRIBUICAO - 7" 
+              MOVE "ERRO NO FECHAMENTO DO ARQ DISTRIB - 7"
                                        TO MSG-RETORNO-HBSIS007L
               PERFORM 3000-FINALIZA
            END-IF
@@ -368,8 +694,17 @@
       *----------------------------------------------------------------*
        2800-GERA-RELATORIO             SECTION.
 
-           CALL WS-HBSIS008            USING HBSIS008L                  
-           
+           MOVE ZEROS                  TO COD-FUNCAO-HBSIS008L
+           MOVE WS-LABEL-DIS           TO NOME-ARQ-DIS-HBSIS008L
+           CALL WS-HBSIS008            USING HBSIS008L
+
+           IF COD-RETORNO-HBSIS008L    NOT EQUAL ZEROS
+              MOVE COD-RETORNO-HBSIS008L
+                                       TO COD-RETORNO-HBSIS007L
+              MOVE MSG-RETORNO-HBSIS008L
+                                       TO MSG-RETORNO-HBSIS007L
+           END-IF
+
            .
        2800-EXIT.
            EXIT.
