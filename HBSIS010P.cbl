@@ -0,0 +1,490 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS010P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: HBSIS010P                                       *
+      * ANALISTA.....: JOYCE SCHAIDT                                   *
+      * DATA.........: 23/04/2019                                      *
+      * OBJETIVO.....: COMPARAR O ARQUIVO DE DISTRIBUICAO GERADO PELA   *
+      *                EXECUCAO ATUAL DO HBSIS007P COM O DA EXECUCAO    *
+      *                ANTERIOR E EMITIR UM RELATORIO DE RECONCILIACAO  *
+      *                COM OS CLIENTES QUE TROCARAM DE VENDEDOR         *
+      * ARQUIVOS.....:                                                 *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-DIS-ATUAL      ASSIGN TO WS-LABEL-ATUAL
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-ATU.
+
+           SELECT ARQ-DIS-ANTERIOR   ASSIGN TO WS-LABEL-ANTERIOR
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-ANT.
+
+           SELECT ARQ-VENDEDOR       ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD  KEY IS COD-VENDEDOR-HBSIS004C
+                        ALTERNATE RECORD KEY IS CPF-HBSIS004C
+                        ALTERNATE RECORD KEY IS NOME-VEND-HBSIS004C
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-VEN.
+
+           SELECT REL-RECONCILIACAO  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-DIS-ATUAL
+           LABEL RECORD IS STANDARD.
+       COPY "HBSIS007C.CPY".
+
+       FD  ARQ-DIS-ANTERIOR
+           LABEL RECORD IS STANDARD.
+       COPY "HBSIS007C.CPY" REPLACING
+           ARQ-HBSIS007C               BY ANT-HBSIS007C
+           COD-CLIENTE-HBSIS007C       BY ANT-COD-CLIENTE
+           RAZAO-SOCIAL-HBSIS007C      BY ANT-RAZAO-SOCIAL
+           COD-VENDEDOR-HBSIS007C      BY ANT-COD-VENDEDOR
+           NOME-VEND-HBSIS007C         BY ANT-NOME-VEND
+           DISTANCIA-HBSIS007C         BY ANT-DISTANCIA.
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "HBSIS004C.CPY".
+
+       FD  REL-RECONCILIACAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'RelReconciliacao'.
+       01  REL-HBSIS010C               PIC  X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-ATU            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-ANT            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-LABEL-ATUAL              PIC  X(030)         VALUE SPACES.
+       77  WS-LABEL-ANTERIOR           PIC  X(030)         VALUE SPACES.
+      *
+       01  WS-TEM-ANTERIOR             PIC  X(001)         VALUE "N".
+       01  WS-FIM-ATU                  PIC  X(001)         VALUE "N".
+       01  WS-FIM-ANT                  PIC  X(001)         VALUE "N".
+
+       COPY "HBSIS004C.CPY" REPLACING
+           ARQ-HBSIS004C               BY WS-ARQ-VENDEDOR
+           COD-VENDEDOR-HBSIS004C      BY WS-ARQ-CODIGO-VEN
+           CPF-HBSIS004C                BY WS-ARQ-CPF-VEN
+           NOME-VEND-HBSIS004C         BY WS-ARQ-NOME-VEN
+           LATITUDE-VEND-HBSIS004C     BY WS-ARQ-LATITUDE-VEN
+           LONGITUDE-VEND-HBSIS004C    BY WS-ARQ-LONGITUDE-VEN
+           SITUACAO-VENDEDOR-HBSIS004C BY WS-ARQ-SITUACAO-VEN
+           PESO-ROTEIRIZACAO-HBSIS004C BY WS-ARQ-PESO-VEN
+           COD-SUPERVISOR-HBSIS004C    BY WS-ARQ-SUPERVISOR-VEN
+           PIS-VENDEDOR-HBSIS004C      BY WS-ARQ-PIS-VEN.
+      *
+       01  WS-LINHA-CABECALHO-01.
+           05  FILLER                  PIC  X(010)         VALUE
+               "COD CLI.".
+           05  FILLER                  PIC  X(012)         VALUE
+               "VEND ANTIGO".
+           05  FILLER                  PIC  X(012)         VALUE
+               "VEND NOVO".
+           05  FILLER                  PIC  X(040)         VALUE
+               "MOTIVO DA ALTERACAO".
+
+       01  WS-LINHA-CABECALHO-02       PIC  X(132)         VALUE ALL
+           "-".
+
+       01  WS-LINHA-DETALHE.
+           05  WS-DET-COD-CLIENTE      PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  WS-DET-VENDEDOR-ANTIGO  PIC  ZZ9.
+           05  FILLER                  PIC  X(007)         VALUE SPACES.
+           05  WS-DET-VENDEDOR-NOVO    PIC  ZZ9.
+           05  FILLER                  PIC  X(007)         VALUE SPACES.
+           05  WS-DET-MOTIVO           PIC  X(040).
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY HBSIS010L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING HBSIS010L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS010L
+           MOVE "RECONCILIACAO GERADA COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS010L
+           MOVE NOME-ARQ-ATUAL-HBSIS010L
+                                       TO WS-LABEL-ATUAL
+           MOVE NOME-ARQ-ANTERIOR-HBSIS010L
+                                       TO WS-LABEL-ANTERIOR
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-OPEN-ARQ-ATUAL
+           PERFORM 2110-OPEN-ARQ-ANTERIOR
+
+           IF WS-TEM-ANTERIOR          EQUAL "S"
+              PERFORM 2120-OPEN-ARQ-VENDEDOR
+              PERFORM 2130-OPEN-REL-RECONCILIACAO
+              PERFORM 2200-GRAVA-CABECALHO
+
+              PERFORM 2300-LER-ARQ-ATUAL
+              PERFORM 2310-LER-ARQ-ANTERIOR
+
+              PERFORM 2400-COMPARA-REGISTROS UNTIL
+                      WS-FIM-ATU       EQUAL "S" AND
+                      WS-FIM-ANT       EQUAL "S"
+
+              PERFORM 2520-CLOSE-ARQ-VENDEDOR
+              PERFORM 2530-CLOSE-REL-RECONCILIACAO
+           ELSE
+              MOVE "SEM EXECUCAO ANTERIOR PARA COMPARACAO"
+                                       TO MSG-RETORNO-HBSIS010L
+           END-IF
+
+           PERFORM 2500-CLOSE-ARQ-ATUAL
+           PERFORM 2510-CLOSE-ARQ-ANTERIOR
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE DISTRIBUICAO DA EXECUCAO ATUAL          *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-ATUAL             SECTION.
+
+           OPEN INPUT ARQ-DIS-ATUAL
+
+           IF WS-FL-STATUS-ATU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NA ABERTURA DO ARQ DISTRIB ATUAL"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE DISTRIBUICAO DA EXECUCAO ANTERIOR       *
+      *----------------------------------------------------------------*
+       2110-OPEN-ARQ-ANTERIOR          SECTION.
+
+           IF NOME-ARQ-ANTERIOR-HBSIS010L
+                                        EQUAL SPACES
+              MOVE "N"                 TO WS-TEM-ANTERIOR
+           ELSE
+              OPEN INPUT ARQ-DIS-ANTERIOR
+              IF WS-FL-STATUS-ANT      EQUAL ZEROS
+                 MOVE "S"              TO WS-TEM-ANTERIOR
+              ELSE
+                 MOVE "N"              TO WS-TEM-ANTERIOR
+              END-IF
+           END-IF
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE VENDEDOR                                *
+      *----------------------------------------------------------------*
+       2120-OPEN-ARQ-VENDEDOR          SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 2500-CLOSE-ARQ-ATUAL
+              PERFORM 2510-CLOSE-ARQ-ANTERIOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2120-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE RELATORIO DE RECONCILIACAO              *
+      *----------------------------------------------------------------*
+       2130-OPEN-REL-RECONCILIACAO     SECTION.
+
+           OPEN OUTPUT REL-RECONCILIACAO
+
+           IF WS-FL-STATUS-REL         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 2520-CLOSE-ARQ-VENDEDOR
+              PERFORM 2500-CLOSE-ARQ-ATUAL
+              PERFORM 2510-CLOSE-ARQ-ANTERIOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2130-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DO CABECALHO DO RELATORIO                             *
+      *----------------------------------------------------------------*
+       2200-GRAVA-CABECALHO            SECTION.
+
+           MOVE WS-LINHA-CABECALHO-01  TO REL-HBSIS010C
+           WRITE REL-HBSIS010C
+
+           MOVE WS-LINHA-CABECALHO-02  TO REL-HBSIS010C
+           WRITE REL-HBSIS010C
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO ATUAL                       *
+      *----------------------------------------------------------------*
+       2300-LER-ARQ-ATUAL              SECTION.
+
+           READ ARQ-DIS-ATUAL
+
+           IF WS-FL-STATUS-ATU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE "S"                 TO WS-FIM-ATU
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO ANTERIOR                    *
+      *----------------------------------------------------------------*
+       2310-LER-ARQ-ANTERIOR           SECTION.
+
+           READ ARQ-DIS-ANTERIOR
+
+           IF WS-FL-STATUS-ANT         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE "S"                 TO WS-FIM-ANT
+           END-IF
+
+           .
+       2310-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CONFRONTO SEQUENCIAL ENTRE OS DOIS ARQUIVOS DE DISTRIBUICAO    *
+      *----------------------------------------------------------------*
+       2400-COMPARA-REGISTROS          SECTION.
+
+           EVALUATE TRUE
+               WHEN WS-FIM-ATU          EQUAL "S" AND
+                    WS-FIM-ANT          EQUAL "S"
+                    CONTINUE
+               WHEN WS-FIM-ANT          EQUAL "S"
+                    PERFORM 2300-LER-ARQ-ATUAL
+               WHEN WS-FIM-ATU          EQUAL "S"
+                    PERFORM 2410-CLIENTE-SO-NA-ANTERIOR
+               WHEN COD-CLIENTE-HBSIS007C LESS ANT-COD-CLIENTE
+                    PERFORM 2300-LER-ARQ-ATUAL
+               WHEN ANT-COD-CLIENTE     LESS COD-CLIENTE-HBSIS007C
+                    PERFORM 2410-CLIENTE-SO-NA-ANTERIOR
+               WHEN OTHER
+                    IF COD-VENDEDOR-HBSIS007C
+                                          NOT EQUAL ANT-COD-VENDEDOR
+                       MOVE COD-CLIENTE-HBSIS007C
+                                          TO WS-DET-COD-CLIENTE
+                       MOVE ANT-COD-VENDEDOR
+                                          TO WS-DET-VENDEDOR-ANTIGO
+                       MOVE COD-VENDEDOR-HBSIS007C
+                                          TO WS-DET-VENDEDOR-NOVO
+                       PERFORM 2450-DETERMINA-MOTIVO
+                       PERFORM 2440-GRAVA-LINHA-DIFERENCA
+                    END-IF
+                    PERFORM 2300-LER-ARQ-ATUAL
+                    PERFORM 2310-LER-ARQ-ANTERIOR
+           END-EVALUATE
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CLIENTE PRESENTE SOMENTE NA EXECUCAO ANTERIOR                  *
+      *----------------------------------------------------------------*
+       2410-CLIENTE-SO-NA-ANTERIOR     SECTION.
+
+           MOVE ANT-COD-CLIENTE        TO WS-DET-COD-CLIENTE
+           MOVE ANT-COD-VENDEDOR       TO WS-DET-VENDEDOR-ANTIGO
+           MOVE ZEROS                  TO WS-DET-VENDEDOR-NOVO
+           MOVE "CLIENTE NAO CONSTA NA EXECUCAO ATUAL"
+                                       TO WS-DET-MOTIVO
+           PERFORM 2440-GRAVA-LINHA-DIFERENCA
+           PERFORM 2310-LER-ARQ-ANTERIOR
+
+           .
+       2410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DA LINHA DE DIFERENCA NO RELATORIO                    *
+      *----------------------------------------------------------------*
+       2440-GRAVA-LINHA-DIFERENCA      SECTION.
+
+           MOVE WS-LINHA-DETALHE       TO REL-HBSIS010C
+           WRITE REL-HBSIS010C
+
+           .
+       2440-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DETERMINA O MOTIVO DA TROCA DE VENDEDOR DO CLIENTE             *
+      *----------------------------------------------------------------*
+       2450-DETERMINA-MOTIVO           SECTION.
+
+           IF COD-VENDEDOR-HBSIS007C   EQUAL ZEROS
+              MOVE NOME-VEND-HBSIS007C TO WS-DET-MOTIVO
+           ELSE
+              MOVE ANT-COD-VENDEDOR    TO COD-VENDEDOR-HBSIS004C
+              READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS004C
+              IF WS-FL-STATUS-VEN      EQUAL ZEROS AND
+                 WS-ARQ-SITUACAO-VEN   EQUAL "I"
+                 MOVE "VENDEDOR EXCLUIDO"
+                                       TO WS-DET-MOTIVO
+              ELSE
+                 MOVE "CLIENTE OU VENDEDOR ALTERADO"
+                                       TO WS-DET-MOTIVO
+              END-IF
+           END-IF
+
+           .
+       2450-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE DISTRIBUICAO ATUAL                    *
+      *----------------------------------------------------------------*
+       2500-CLOSE-ARQ-ATUAL            SECTION.
+
+           CLOSE ARQ-DIS-ATUAL
+
+           IF WS-FL-STATUS-ATU         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NO FECHAMENTO DO ARQ DISTRIB ATUAL"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE DISTRIBUICAO ANTERIOR                 *
+      *----------------------------------------------------------------*
+       2510-CLOSE-ARQ-ANTERIOR         SECTION.
+
+           IF WS-TEM-ANTERIOR          EQUAL "S"
+              CLOSE ARQ-DIS-ANTERIOR
+              IF WS-FL-STATUS-ANT      EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 9                TO COD-RETORNO-HBSIS010L
+                 MOVE "ERRO NO FECHAMENTO DO ARQUIVO ANTERIOR"
+                                       TO MSG-RETORNO-HBSIS010L
+                 PERFORM 3000-FINALIZA
+              END-IF
+           END-IF
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE VENDEDOR                              *
+      *----------------------------------------------------------------*
+       2520-CLOSE-ARQ-VENDEDOR         SECTION.
+
+           CLOSE ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NO FECHAMENTO DO ARQ VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2520-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE RELATORIO DE RECONCILIACAO            *
+      *----------------------------------------------------------------*
+       2530-CLOSE-REL-RECONCILIACAO    SECTION.
+
+           CLOSE REL-RECONCILIACAO
+
+           IF WS-FL-STATUS-REL         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS010L
+              MOVE "ERRO NO FECHAMENTO DO ARQ RELATORIO"
+                                       TO MSG-RETORNO-HBSIS010L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2530-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK.
+
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS010P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS010P.
+      *----------------------------------------------------------------*
