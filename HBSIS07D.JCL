@@ -0,0 +1,36 @@
+//HBSIS07D JOB (ACCT),'DISTRIB NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB.........: HBSIS07D                                          *
+//* ANALISTA....: JOYCE SCHAIDT                                     *
+//* OBJETIVO....: EXECUCAO NOTURNA DA DISTRIBUICAO DE CLIENTES X    *
+//*               VENDEDORES (HBSIS007P) E DO RELATORIO GERADO POR  *
+//*               HBSIS008P, QUE E CHAMADO INTERNAMENTE PELO 007P - *
+//*               AO FINAL, HBSIS009P CHAMA O HBSIS010P PARA        *
+//*               RECONCILIAR A DISTRIBUICAO ATUAL COM A ANTERIOR   *
+//*----------------------------------------------------------------*
+//* ArqDistribuicao E O RELATORIO SAO NOMEADOS PELO PROPRIO         *
+//* PROGRAMA COM A DATA DE EXECUCAO (YYYYMMDD) E NAO PRECISAM DE DD *
+//* PROPRIO - SOMENTE OS ARQUIVOS MESTRES, FIXOS, RECEBEM DD ABAIXO *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=HBSIS009P
+//STEPLIB  DD DSN=HBSIS.PROD.LOADLIB,DISP=SHR
+//ARQCLIENTE DD DSN=HBSIS.PROD.ARQCLIENTE,DISP=SHR
+//ARQVENDEDOR DD DSN=HBSIS.PROD.ARQVENDEDOR,DISP=SHR
+//ARQCHECKPOINT DD DSN=HBSIS.PROD.ARQCHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*----------------------------------------------------------------*
+//* SE STEP010 TERMINAR COM RETURN-CODE DIFERENTE DE ZERO (FALHA NA *
+//* DISTRIBUICAO - COD-RETORNO-HBSIS007L - OU NA RECONCILIACAO COM  *
+//* A EXECUCAO ANTERIOR - COD-RETORNO-HBSIS010L), O STEP DE AVISO   *
+//* ABAIXO E EXECUTADO E A DISTRIBUICAO DO DIA FICA MARCADA PARA    *
+//* CONFERENCIA PELA OPERACAO                                       *
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+HBSIS07D - DISTRIBUICAO NOTURNA TERMINOU COM ERRO (VER STEP010)
+/*
+//SYSUT2   DD SYSOUT=*
+//*----------------------------------------------------------------*
