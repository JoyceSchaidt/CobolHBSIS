@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS008L                                      *
+      * OBJETIVO.......: AREA DE LIGACAO DO HBSIS008P                  *
+      *----------------------------------------------------------------*
+       01  HBSIS008L.
+           05  COD-FUNCAO-HBSIS008L        PIC  9(001).
+           05  COD-RETORNO-HBSIS008L       PIC  9(001).
+           05  MSG-RETORNO-HBSIS008L       PIC  X(040).
+           05  NOME-ARQ-DIS-HBSIS008L      PIC  X(030).
