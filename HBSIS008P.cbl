@@ -0,0 +1,499 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS008P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: HBSIS008P                                       *
+      * ANALISTA.....: JOYCE SCHAIDT                                   *
+      * DATA.........: 23/04/2019                                      *
+      * OBJETIVO.....: EMITIR RELATORIO DA DISTRIBUICAO DE CLIENTES    *
+      *                X VENDEDORES GERADA PELO HBSIS007P              *
+      * ARQUIVOS.....:                                                 *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-DISTRIBUICAO   ASSIGN TO WS-LABEL-DIS
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
+           SELECT REL-DISTRIBUICAO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+
+           SELECT ARQ-VENDEDOR       ASSIGN TO DISK
+                                ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS DYNAMIC
+                                 RECORD  KEY IS COD-VENDEDOR-HBSIS004C
+                        ALTERNATE RECORD KEY IS CPF-HBSIS004C
+                        ALTERNATE RECORD KEY IS NOME-VEND-HBSIS004C
+                                   LOCK MODE IS MANUAL
+                                 FILE STATUS IS WS-FL-STATUS-VEN.
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD.
+       COPY "HBSIS007C.CPY".
+
+       FD  REL-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'RelDistribuicao'.
+       01  REL-HBSIS008C               PIC  X(132).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "HBSIS004C.CPY".
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-LABEL-DIS                PIC  X(030)         VALUE SPACES.
+      *
+       COPY "HBSIS004C.CPY" REPLACING
+           ARQ-HBSIS004C               BY WS-ARQ-VENDEDOR
+           COD-VENDEDOR-HBSIS004C      BY WS-ARQ-CODIGO-VEN
+           CPF-HBSIS004C                BY WS-ARQ-CPF-VEN
+           NOME-VEND-HBSIS004C         BY WS-ARQ-NOME-VEN
+           LATITUDE-VEND-HBSIS004C     BY WS-ARQ-LATITUDE-VEN
+           LONGITUDE-VEND-HBSIS004C    BY WS-ARQ-LONGITUDE-VEN
+           SITUACAO-VENDEDOR-HBSIS004C BY WS-ARQ-SITUACAO-VEN
+           PESO-ROTEIRIZACAO-HBSIS004C BY WS-ARQ-PESO-VEN
+           COD-SUPERVISOR-HBSIS004C    BY WS-ARQ-SUPERVISOR-VEN
+           PIS-VENDEDOR-HBSIS004C      BY WS-ARQ-PIS-VEN.
+
+       01  WS-COD-SUPERVISOR           PIC  9(003)         VALUE ZEROS.
+
+       01  WS-TAB-REGIAO.
+           05  WS-TAB-REGIAO-OCR       OCCURS 1000 TIMES.
+               10  WS-REGIAO-QTDE-CLI  PIC  9(007)         VALUE ZEROS.
+               10  WS-REGIAO-SOMA-DIST PIC  9(011)V9(002)  VALUE ZEROS.
+
+       01  WS-IDX-REGIAO               PIC  9(004)         VALUE ZEROS.
+      *
+       01  WS-LINHA-CABECALHO-01.
+           05  FILLER                  PIC  X(010)         VALUE
+               "COD CLI.".
+           05  FILLER                  PIC  X(042)         VALUE
+               "RAZAO SOCIAL".
+           05  FILLER                  PIC  X(010)         VALUE
+               "COD VEND.".
+           05  FILLER                  PIC  X(042)         VALUE
+               "VENDEDOR".
+           05  FILLER                  PIC  X(015)         VALUE
+               "DISTANCIA (M)".
+
+       01  WS-LINHA-CABECALHO-02       PIC  X(132)         VALUE ALL
+           "-".
+
+       01  WS-LINHA-DETALHE.
+           05  WS-DET-COD-CLIENTE      PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  WS-DET-RAZAO-SOCIAL     PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-COD-VENDEDOR     PIC  ZZ9.
+           05  FILLER                  PIC  X(007)         VALUE SPACES.
+           05  WS-DET-NOME-VENDEDOR    PIC  X(040).
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WS-DET-DISTANCIA        PIC  ZZZZZZZZ9,99.
+
+       01  WS-LINHA-CABECALHO-REG-01.
+           05  FILLER                  PIC  X(012)         VALUE
+               "COD REGIAO".
+           05  FILLER                  PIC  X(015)         VALUE
+               "QTDE CLIENTES".
+           05  FILLER                  PIC  X(020)         VALUE
+               "DISTANCIA MEDIA (M)".
+
+       01  WS-LINHA-DETALHE-REG.
+           05  WS-DET-COD-REGIAO       PIC  ZZ9.
+           05  FILLER                  PIC  X(009)         VALUE SPACES.
+           05  WS-DET-QTDE-CLIENTES    PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+           05  WS-DET-DISTANCIA-MEDIA  PIC  ZZZZZZZZ9,99.
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY HBSIS008L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING HBSIS008L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS008L
+           MOVE "RELATORIO GERADO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS008L
+           MOVE NOME-ARQ-DIS-HBSIS008L TO WS-LABEL-DIS
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           EVALUATE COD-FUNCAO-HBSIS008L
+               WHEN 0
+                    PERFORM 2050-GERA-RELATORIO-DETALHE
+               WHEN 1
+                    PERFORM 2700-GERA-RELATORIO-REGIAO
+               WHEN OTHER
+                    MOVE 9             TO COD-RETORNO-HBSIS008L
+                    MOVE "CODIGO DA FUNCAO INVALIDA"
+                                       TO MSG-RETORNO-HBSIS008L
+                    PERFORM 3000-FINALIZA
+           END-EVALUATE
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EMISSAO DO RELATORIO DE DISTRIBUICAO POR CLIENTE               *
+      *----------------------------------------------------------------*
+       2050-GERA-RELATORIO-DETALHE     SECTION.
+
+           PERFORM 2100-OPEN-ARQ-DISTRIBUICAO
+           PERFORM 2150-OPEN-REL-DISTRIBUICAO
+           PERFORM 2200-GRAVA-CABECALHO
+
+           PERFORM 2300-LER-ARQ-DISTRIBUICAO
+
+           PERFORM 2400-TRATA-DISTRIBUICAO UNTIL
+                   WS-FL-STATUS-DIS    NOT EQUAL "00"
+
+           PERFORM 2500-CLOSE-ARQ-DISTRIBUICAO
+           PERFORM 2600-CLOSE-REL-DISTRIBUICAO
+
+           .
+       2050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE DISTRIBUICAO                            *
+      *----------------------------------------------------------------*
+       2100-OPEN-ARQ-DISTRIBUICAO      SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NA ABERTURA DO ARQ DISTRIB"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE RELATORIO                               *
+      *----------------------------------------------------------------*
+       2150-OPEN-REL-DISTRIBUICAO      SECTION.
+
+           OPEN OUTPUT REL-DISTRIBUICAO
+
+           IF WS-FL-STATUS-REL         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 2500-CLOSE-ARQ-DISTRIBUICAO
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DO CABECALHO DO RELATORIO                             *
+      *----------------------------------------------------------------*
+       2200-GRAVA-CABECALHO            SECTION.
+
+           MOVE WS-LINHA-CABECALHO-01  TO REL-HBSIS008C
+           WRITE REL-HBSIS008C
+
+           MOVE WS-LINHA-CABECALHO-02  TO REL-HBSIS008C
+           WRITE REL-HBSIS008C
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE DISTRIBUICAO                             *
+      *----------------------------------------------------------------*
+       2300-LER-ARQ-DISTRIBUICAO       SECTION.
+
+           READ ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NA LEITURA DO ARQ DISTRIB"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 2500-CLOSE-ARQ-DISTRIBUICAO
+              PERFORM 2600-CLOSE-REL-DISTRIBUICAO
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MONTAGEM E GRAVACAO DA LINHA DE DETALHE DO RELATORIO           *
+      *----------------------------------------------------------------*
+       2400-TRATA-DISTRIBUICAO         SECTION.
+
+           MOVE COD-CLIENTE-HBSIS007C  TO WS-DET-COD-CLIENTE
+           MOVE RAZAO-SOCIAL-HBSIS007C TO WS-DET-RAZAO-SOCIAL
+
+           IF COD-VENDEDOR-HBSIS007C   EQUAL ZEROS
+              MOVE ZEROS               TO WS-DET-COD-VENDEDOR
+                                          WS-DET-DISTANCIA
+              MOVE NOME-VEND-HBSIS007C TO WS-DET-NOME-VENDEDOR
+           ELSE
+              MOVE COD-VENDEDOR-HBSIS007C
+                                       TO WS-DET-COD-VENDEDOR
+              MOVE NOME-VEND-HBSIS007C TO WS-DET-NOME-VENDEDOR
+              MOVE DISTANCIA-HBSIS007C TO WS-DET-DISTANCIA
+           END-IF
+
+           MOVE WS-LINHA-DETALHE       TO REL-HBSIS008C
+           WRITE REL-HBSIS008C
+
+           PERFORM 2300-LER-ARQ-DISTRIBUICAO
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE DISTRIBUICAO                          *
+      *----------------------------------------------------------------*
+       2500-CLOSE-ARQ-DISTRIBUICAO     SECTION.
+
+           CLOSE ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NO FECHAMENTO DO ARQ DISTRIB"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE RELATORIO                             *
+      *----------------------------------------------------------------*
+       2600-CLOSE-REL-DISTRIBUICAO     SECTION.
+
+           CLOSE REL-DISTRIBUICAO
+
+           IF WS-FL-STATUS-REL         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NO FECHAMENTO DO ARQ RELATORIO"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EMISSAO DO RELATORIO DE ROLLUP POR REGIAO/SUPERVISOR           *
+      *----------------------------------------------------------------*
+       2700-GERA-RELATORIO-REGIAO      SECTION.
+
+           MOVE 1                      TO WS-IDX-REGIAO
+
+           PERFORM 2705-ZERA-TAB-REGIAO UNTIL
+                   WS-IDX-REGIAO       GREATER 1000
+
+           PERFORM 2100-OPEN-ARQ-DISTRIBUICAO
+           PERFORM 2710-OPEN-ARQ-VENDEDOR
+           PERFORM 2150-OPEN-REL-DISTRIBUICAO
+           PERFORM 2720-GRAVA-CABECALHO-REGIAO
+
+           PERFORM 2300-LER-ARQ-DISTRIBUICAO
+
+           PERFORM 2730-ACUMULA-REGIAO UNTIL
+                   WS-FL-STATUS-DIS    NOT EQUAL "00"
+
+           MOVE 1                      TO WS-IDX-REGIAO
+
+           PERFORM 2740-EMITE-REGIAO UNTIL
+                   WS-IDX-REGIAO       GREATER 1000
+
+           PERFORM 2500-CLOSE-ARQ-DISTRIBUICAO
+           PERFORM 2750-CLOSE-ARQ-VENDEDOR
+           PERFORM 2600-CLOSE-REL-DISTRIBUICAO
+
+           .
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ZERA A TABELA DE ACUMULACAO POR REGIAO ANTES DE CADA RELATORIO *
+      *----------------------------------------------------------------*
+       2705-ZERA-TAB-REGIAO            SECTION.
+
+           MOVE ZEROS                  TO WS-REGIAO-QTDE-CLI
+                                                  (WS-IDX-REGIAO)
+                                          WS-REGIAO-SOMA-DIST
+                                                  (WS-IDX-REGIAO)
+           ADD 1                       TO WS-IDX-REGIAO
+
+           .
+       2705-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE VENDEDOR                                *
+      *----------------------------------------------------------------*
+       2710-OPEN-ARQ-VENDEDOR          SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 2500-CLOSE-ARQ-DISTRIBUICAO
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2710-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DO CABECALHO DO RELATORIO DE REGIAO                   *
+      *----------------------------------------------------------------*
+       2720-GRAVA-CABECALHO-REGIAO     SECTION.
+
+           MOVE WS-LINHA-CABECALHO-REG-01
+                                       TO REL-HBSIS008C
+           WRITE REL-HBSIS008C
+
+           MOVE WS-LINHA-CABECALHO-02  TO REL-HBSIS008C
+           WRITE REL-HBSIS008C
+
+           .
+       2720-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA CONTAGEM E DISTANCIA POR REGIAO DO VENDEDOR            *
+      *----------------------------------------------------------------*
+       2730-ACUMULA-REGIAO             SECTION.
+
+           MOVE ZEROS                  TO WS-COD-SUPERVISOR
+
+           IF COD-VENDEDOR-HBSIS007C   GREATER ZEROS
+              MOVE COD-VENDEDOR-HBSIS007C
+                                       TO COD-VENDEDOR-HBSIS004C
+
+              READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS004C
+
+              IF WS-FL-STATUS-VEN      EQUAL ZEROS
+                 MOVE WS-ARQ-SUPERVISOR-VEN
+                                       TO WS-COD-SUPERVISOR
+
+                 ADD 1 TO WS-REGIAO-QTDE-CLI (WS-COD-SUPERVISOR + 1)
+                 ADD DISTANCIA-HBSIS007C
+                        TO WS-REGIAO-SOMA-DIST (WS-COD-SUPERVISOR + 1)
+              END-IF
+           END-IF
+
+           PERFORM 2300-LER-ARQ-DISTRIBUICAO
+
+           .
+       2730-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EMISSAO DE UMA LINHA DO RELATORIO DE REGIAO                    *
+      *----------------------------------------------------------------*
+       2740-EMITE-REGIAO               SECTION.
+
+           IF WS-REGIAO-QTDE-CLI (WS-IDX-REGIAO) GREATER ZEROS
+              COMPUTE WS-DET-DISTANCIA-MEDIA ROUNDED =
+                      WS-REGIAO-SOMA-DIST (WS-IDX-REGIAO)
+                    / WS-REGIAO-QTDE-CLI (WS-IDX-REGIAO)
+              COMPUTE WS-DET-COD-REGIAO = WS-IDX-REGIAO - 1
+              MOVE WS-REGIAO-QTDE-CLI (WS-IDX-REGIAO)
+                                       TO WS-DET-QTDE-CLIENTES
+
+              MOVE WS-LINHA-DETALHE-REG
+                                       TO REL-HBSIS008C
+              WRITE REL-HBSIS008C
+           END-IF
+
+           ADD 1 TO WS-IDX-REGIAO
+
+           .
+       2740-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE VENDEDOR                               *
+      *----------------------------------------------------------------*
+       2750-CLOSE-ARQ-VENDEDOR         SECTION.
+
+           CLOSE ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS008L
+              MOVE "ERRO NO FECHAMENTO DO ARQ VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS008L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2750-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK.
+
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS008P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS008P.
+      *----------------------------------------------------------------*
