@@ -0,0 +1,123 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS009P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: HBSIS009P                                       *
+      * ANALISTA.....: JOYCE SCHAIDT                                   *
+      * DATA.........: 23/04/2019                                      *
+      * OBJETIVO.....: ROTINA PRINCIPAL DE EXECUCAO BATCH DA            *
+      *                DISTRIBUICAO NOTURNA CLIENTE X VENDEDOR -        *
+      *                MONTA A AREA DE LIGACAO DO HBSIS007P E REPASSA   *
+      *                O RETORNO PARA O JCL ATRAVES DO RETURN-CODE      *
+      * ARQUIVOS.....:                                                 *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
+      *----------------------------------------------------------------*
+       01  WS-HBSIS007                 PIC  X(009)         VALUE
+           'HBSIS007P'.
+
+       COPY HBSIS007L.
+
+       01  WS-HBSIS010                 PIC  X(009)         VALUE
+           'HBSIS010P'.
+
+       COPY HBSIS010L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO
+                   MAX-CLIENTES-VENDEDOR-HBSIS007L
+                   MAX-DISTANCIA-HBSIS007L
+           MOVE SPACES                 TO DATA-EXECUCAO-HBSIS007L
+           MOVE "D"                    TO MODO-ATRIBUICAO-HBSIS007L
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           CALL WS-HBSIS007            USING HBSIS007L
+
+           DISPLAY MSG-RETORNO-HBSIS007L UPON CONSOLE
+
+           MOVE COD-RETORNO-HBSIS007L  TO RETURN-CODE
+
+           IF COD-RETORNO-HBSIS007L    EQUAL ZEROS
+              PERFORM 2100-RECONCILIA-DISTRIBUICAO
+           END-IF
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RECONCILIACAO COM A EXECUCAO ANTERIOR DA DISTRIBUICAO          *
+      *----------------------------------------------------------------*
+       2100-RECONCILIA-DISTRIBUICAO    SECTION.
+
+           STRING "ArqDistribuicao."   DELIMITED BY SIZE
+                  DATA-EXECUCAO-HBSIS007L
+                                       DELIMITED BY SIZE
+                                  INTO NOME-ARQ-ATUAL-HBSIS010L
+
+           IF DATA-ANTERIOR-HBSIS007L  EQUAL SPACES
+              MOVE SPACES              TO NOME-ARQ-ANTERIOR-HBSIS010L
+           ELSE
+              STRING "ArqDistribuicao." DELIMITED BY SIZE
+                     DATA-ANTERIOR-HBSIS007L
+                                       DELIMITED BY SIZE
+                                  INTO NOME-ARQ-ANTERIOR-HBSIS010L
+           END-IF
+
+           CALL WS-HBSIS010            USING HBSIS010L
+
+           DISPLAY MSG-RETORNO-HBSIS010L UPON CONSOLE
+
+           IF COD-RETORNO-HBSIS010L    NOT EQUAL ZEROS
+              MOVE COD-RETORNO-HBSIS010L TO RETURN-CODE
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK.
+
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS009P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS009P.
+      *----------------------------------------------------------------*
