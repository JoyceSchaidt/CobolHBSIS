@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS007C                                      *
+      * OBJETIVO.......: LAYOUT DO REGISTRO DO ARQUIVO DE DISTRIBUICAO *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS007C.
+           05  COD-CLIENTE-HBSIS007C       PIC  9(007).
+           05  RAZAO-SOCIAL-HBSIS007C      PIC  X(040).
+           05  COD-VENDEDOR-HBSIS007C      PIC  9(003).
+           05  NOME-VEND-HBSIS007C         PIC  X(040).
+           05  DISTANCIA-HBSIS007C         PIC  9(009)V9(002).
