@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSISAUD                                       *
+      * OBJETIVO.......: LAYOUT DO REGISTRO DE AUDITORIA DE CLIENTE E  *
+      *                  VENDEDOR                                      *
+      *----------------------------------------------------------------*
+       01  REG-AUDITORIA.
+           05  AUD-DATA-HORA               PIC  X(014).
+           05  AUD-PROGRAMA                PIC  X(009).
+           05  AUD-FUNCAO                  PIC  X(010).
+           05  AUD-CODIGO                  PIC  9(007).
+           05  AUD-VALOR-ANTIGO            PIC  X(096).
+           05  AUD-VALOR-NOVO              PIC  X(096).
