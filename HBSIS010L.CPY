@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS010L                                      *
+      * OBJETIVO.......: AREA DE LIGACAO DO HBSIS010P                  *
+      *----------------------------------------------------------------*
+       01  HBSIS010L.
+           05  COD-RETORNO-HBSIS010L       PIC  9(001).
+           05  MSG-RETORNO-HBSIS010L       PIC  X(040).
+           05  NOME-ARQ-ATUAL-HBSIS010L    PIC  X(030).
+           05  NOME-ARQ-ANTERIOR-HBSIS010L PIC  X(030).
