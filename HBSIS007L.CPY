@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS007L                                      *
+      * OBJETIVO.......: AREA DE LIGACAO DO HBSIS007P                  *
+      *----------------------------------------------------------------*
+       01  HBSIS007L.
+           05  COD-RETORNO-HBSIS007L       PIC  9(001).
+           05  MSG-RETORNO-HBSIS007L       PIC  X(040).
+           05  MAX-CLIENTES-VENDEDOR-HBSIS007L
+                                           PIC  9(005).
+           05  DATA-EXECUCAO-HBSIS007L     PIC  X(008).
+           05  MAX-DISTANCIA-HBSIS007L     PIC  9(009)V9(002).
+           05  MODO-ATRIBUICAO-HBSIS007L   PIC  X(001).
+           05  DATA-ANTERIOR-HBSIS007L
+                                           PIC  X(008).
