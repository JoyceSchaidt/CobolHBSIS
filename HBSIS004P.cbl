@@ -29,11 +29,15 @@
                                    LOCK MODE IS MANUAL
                                  FILE STATUS IS WS-FL-STATUS-VEN.
 
-           SELECT IMP-VENDEDOR        ASSIGN TO W-LABEL-IMP
+           SELECT IMP-VENDEDOR        ASSIGN TO WS-LABEL-IMP
                                ORGANIZATION IS SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-IMP.
+
+           SELECT ARQ-AUDITORIA      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
       *----------------------------------------------------------------*
-       DATA                            DIVISION. 
+       DATA                            DIVISION.
       *----------------------------------------------------------------*
        FILE                            SECTION.
       *----------------------------------------------------------------*
@@ -50,12 +54,22 @@
            03 IMP-MOME                 PIC  X(040).
            03 IMP-LATITUDE             PIC S9(003)V9(008).
            03 IMP-LONGITUDE            PIC S9(003)V9(008).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "HBSISAUD.CPY".
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
-       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00". 
-       
+       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
+
+       01  WS-AUD-DATA                 PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-HORA                 PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-VALOR-ANTIGO         PIC  X(096)         VALUE SPACES.
+
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-REL-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -77,7 +91,14 @@
            05  WS-ARQ-NOME-VEN         PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-VEN     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-VEN    PIC S9(003)V9(008)  VALUE ZEROS.
-           
+           05  WS-ARQ-SITUACAO-VEN     PIC  X(001)         VALUE SPACES.
+           05  WS-ARQ-PESO-VEN         PIC  9(003)V9(002)  VALUE ZEROS.
+           05  WS-ARQ-SUPERVISOR-VEN   PIC  9(003)         VALUE ZEROS.
+           05  WS-ARQ-PIS-VEN          PIC  9(011)         VALUE ZEROS.
+
+       01  WS-CONT-IMP-OK              PIC  9(005)         VALUE ZEROS.
+       01  WS-CONT-IMP-REJ             PIC  9(005)         VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
       *----------------------------------------------------------------*
@@ -124,12 +145,11 @@
                WHEN 3
                     PERFORM 2400-EXCLUIR-VENDEDOR
                WHEN 4
-      *              PERFORM 2500-IMPORTAR-VENDEDOR
+                    PERFORM 2500-IMPORTAR-VENDEDOR
                WHEN OTHER
                     MOVE 9             TO COD-RETORNO-HBSIS004
                     MOVE 'CODIGO DA FUNCAO INVALIDA'
                                        TO MSG-RETORNO-HBSIS004
-      *              PERFORM 2120-CLOSE-ARQ-VENDEDOR
                     PERFORM 3000-FINALIZA
            END-EVALUATE
            
@@ -154,6 +174,10 @@
               MOVE WS-ARQ-NOME-VEN     TO NOME-VENDEDOR-HBSIS004
               MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-HBSIS004
               MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-HBSIS004
+              MOVE WS-ARQ-PESO-VEN     TO PESO-ROTEIRIZACAO-HBSIS004
+              MOVE WS-ARQ-SUPERVISOR-VEN
+                                       TO COD-SUPERVISOR-HBSIS004
+              MOVE WS-ARQ-PIS-VEN      TO PIS-VENDEDOR-HBSIS004
               MOVE ZEROS               TO COD-RETORNO-HBSIS004
            ELSE
               MOVE CPF-HBSIS004        TO CPF-HBSIS004C
@@ -162,19 +186,49 @@
                                 KEY IS      CPF-HBSIS004C
                                
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 MOVE WS-ARQ-CODIGO-VEN   
+                 MOVE WS-ARQ-CODIGO-VEN
                                        TO COD-VENDEDOR-HBSIS004
                  MOVE WS-ARQ-CPF-VEN   TO CPF-HBSIS004
                  MOVE WS-ARQ-NOME-VEN  TO NOME-VENDEDOR-HBSIS004
-                 MOVE WS-ARQ-LATITUDE-VEN 
+                 MOVE WS-ARQ-LATITUDE-VEN
                                        TO LATITUDE-VEN-HBSIS004
-                 MOVE WS-ARQ-LONGITUDE-VEN 
+                 MOVE WS-ARQ-LONGITUDE-VEN
                                        TO LONGITUDE-VEN-HBSIS004
+                 MOVE WS-ARQ-PESO-VEN  TO PESO-ROTEIRIZACAO-HBSIS004
+                 MOVE WS-ARQ-SUPERVISOR-VEN
+                                       TO COD-SUPERVISOR-HBSIS004
+                 MOVE WS-ARQ-PIS-VEN   TO PIS-VENDEDOR-HBSIS004
                  MOVE ZEROS            TO COD-RETORNO-HBSIS004
               ELSE
-                 MOVE 1                TO COD-RETORNO-HBSIS004
-                 MOVE "VENDEDOR NAO ENCONTRADO NA BASE"
+                 MOVE NOME-VENDEDOR-HBSIS004
+                                       TO NOME-VEND-HBSIS004C
+
+                 READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                   KEY IS      NOME-VEND-HBSIS004C
+
+                 IF WS-FL-STATUS-VEN   EQUAL ZEROS
+                    MOVE WS-ARQ-CODIGO-VEN
+                                       TO COD-VENDEDOR-HBSIS004
+                    MOVE WS-ARQ-CPF-VEN
+                                       TO CPF-HBSIS004
+                    MOVE WS-ARQ-NOME-VEN
+                                       TO NOME-VENDEDOR-HBSIS004
+                    MOVE WS-ARQ-LATITUDE-VEN
+                                       TO LATITUDE-VEN-HBSIS004
+                    MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO LONGITUDE-VEN-HBSIS004
+                    MOVE WS-ARQ-PESO-VEN
+                                       TO PESO-ROTEIRIZACAO-HBSIS004
+                    MOVE WS-ARQ-SUPERVISOR-VEN
+                                       TO COD-SUPERVISOR-HBSIS004
+                    MOVE WS-ARQ-PIS-VEN
+                                       TO PIS-VENDEDOR-HBSIS004
+                    MOVE ZEROS         TO COD-RETORNO-HBSIS004
+                 ELSE
+                    MOVE 1             TO COD-RETORNO-HBSIS004
+                    MOVE "VENDEDOR NAO ENCONTRADO NA BASE"
                                        TO MSG-RETORNO-HBSIS004
+                 END-IF
               END-IF
            END-IF
            
@@ -229,46 +283,89 @@
        2200-INCLUIR-VENDEDOR           SECTION.
 
            PERFORM 2110-OPEN-ARQ-VENDEDOR
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS004
+           PERFORM 2215-VALIDA-COORDENADAS-VEN
 
-           MOVE COD-VENDEDOR-HBSIS004  TO COD-VENDEDOR-HBSIS004C        
-
-           READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
-                              KEY IS      COD-VENDEDOR-HBSIS004C        
-           
-           IF WS-FL-STATUS-VEN         EQUAL ZEROS
-              MOVE 1                   TO COD-RETORNO-HBSIS004
-              MOVE "VENDEDOR JA CADASTRADO NA BASE"
-                                       TO MSG-RETORNO-HBSIS004
+           IF COD-RETORNO-HBSIS004     NOT EQUAL ZEROS
+              CONTINUE
            ELSE
-              MOVE CPF-HBSIS004       TO CPF-HBSIS004C
+              MOVE COD-VENDEDOR-HBSIS004
+                                       TO COD-VENDEDOR-HBSIS004C
+
+              READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS004C
 
-              READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
-                                KEY IS      CPF-HBSIS004C
-                               
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
                  MOVE 1                TO COD-RETORNO-HBSIS004
                  MOVE "VENDEDOR JA CADASTRADO NA BASE"
                                        TO MSG-RETORNO-HBSIS004
               ELSE
-                 MOVE 1                TO COD-FUNCAO-HBSIS003
-                 MOVE CPF-HBSIS004     TO CPF-CNPJ-HBSIS003
-      *           PERFORM 2210-VALIDA-CPF-CNPJ
-                 MOVE COD-VENDEDOR-HBSIS004
+                 MOVE CPF-HBSIS004     TO CPF-HBSIS004C
+
+                 READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                   KEY IS      CPF-HBSIS004C
+
+                 IF WS-FL-STATUS-VEN   EQUAL ZEROS
+                    MOVE 1             TO COD-RETORNO-HBSIS004
+                    MOVE "VENDEDOR JA CADASTRADO NA BASE"
+                                       TO MSG-RETORNO-HBSIS004
+                 ELSE
+                    MOVE NOME-VENDEDOR-HBSIS004
+                                       TO NOME-VEND-HBSIS004C
+
+                    READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                       KEY IS      NOME-VEND-HBSIS004C
+
+                    IF WS-FL-STATUS-VEN
+                                        EQUAL ZEROS
+                       MOVE 1          TO COD-RETORNO-HBSIS004
+                       MOVE "VENDEDOR JA CADASTRADO NA BASE (NOME)"
+                                       TO MSG-RETORNO-HBSIS004
+                    ELSE
+                       MOVE 1          TO COD-FUNCAO-HBSIS003
+                       MOVE CPF-HBSIS004
+                                       TO CPF-CNPJ-HBSIS003
+                       PERFORM 2210-VALIDA-CPF-CNPJ
+                       PERFORM 2212-VALIDA-PIS-VEN
+
+                       IF COD-RETORNO-HBSIS004 NOT EQUAL ZEROS
+                          CONTINUE
+                       ELSE
+                          MOVE COD-VENDEDOR-HBSIS004
                                        TO WS-ARQ-CODIGO-VEN
-                 MOVE CPF-HBSIS004     TO WS-ARQ-CPF-VEN
-                 MOVE NOME-VENDEDOR-HBSIS004 
+                          MOVE CPF-HBSIS004
+                                       TO WS-ARQ-CPF-VEN
+                          MOVE NOME-VENDEDOR-HBSIS004
                                        TO WS-ARQ-NOME-VEN
-                 MOVE LATITUDE-VEN-HBSIS004 
+                          MOVE LATITUDE-VEN-HBSIS004
                                        TO WS-ARQ-LATITUDE-VEN
-                 MOVE LONGITUDE-VEN-HBSIS004 
+                          MOVE LONGITUDE-VEN-HBSIS004
                                        TO WS-ARQ-LONGITUDE-VEN
-                 PERFORM 2220-GRAVA-ARQ-VENDEDOR
-                 MOVE ZEROS            TO COD-RETORNO-HBSIS004
-                 MOVE "VENDEDOR CADASTRADO COM SUCESSO"
+                          MOVE "A"     TO WS-ARQ-SITUACAO-VEN
+                          MOVE PESO-ROTEIRIZACAO-HBSIS004
+                                       TO WS-ARQ-PESO-VEN
+                          MOVE COD-SUPERVISOR-HBSIS004
+                                       TO WS-ARQ-SUPERVISOR-VEN
+                          MOVE PIS-VENDEDOR-HBSIS004
+                                       TO WS-ARQ-PIS-VEN
+                          PERFORM 2220-GRAVA-ARQ-VENDEDOR
+                          MOVE SPACES  TO AUD-VALOR-ANTIGO
+                          MOVE WS-ARQ-VENDEDOR
+                                       TO AUD-VALOR-NOVO
+                          MOVE "INCLUSAO"
+                                       TO AUD-FUNCAO
+                          MOVE COD-VENDEDOR-HBSIS004
+                                       TO AUD-CODIGO
+                          PERFORM 2230-GRAVA-AUDITORIA
+                          MOVE ZEROS   TO COD-RETORNO-HBSIS004
+                          MOVE "VENDEDOR CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS004
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
@@ -279,22 +376,73 @@
       *----------------------------------------------------------------*
        2210-VALIDA-CPF-CNPJ            SECTION.
 
-           CALL WS-HBSIS003            USING HBSIS003L. 
-           
+           MOVE "V"                    TO COD-ACAO-HBSIS003
+           CALL WS-HBSIS003            USING HBSIS003L.
+
            IF COD-RETORNO-HBSIS003     EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS004
               MOVE MSG-RETORNO-HBSIS003
                                        TO MSG-RETORNO-HBSIS004
-              PERFORM 2120-CLOSE-ARQ-VENDEDOR
-              PERFORM 3000-FINALIZA
            END-IF
 
            .
        2210-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE VALIDAÇÃO DE PIS/PASEP DO VENDEDOR                   *
+      *----------------------------------------------------------------*
+       2212-VALIDA-PIS-VEN             SECTION.
+
+           IF COD-RETORNO-HBSIS004     NOT EQUAL ZEROS
+              CONTINUE
+           ELSE
+              IF PIS-VENDEDOR-HBSIS004 EQUAL ZEROS
+                 CONTINUE
+              ELSE
+                 MOVE 3                TO COD-FUNCAO-HBSIS003
+                 MOVE "V"              TO COD-ACAO-HBSIS003
+                 MOVE PIS-VENDEDOR-HBSIS004
+                                       TO CPF-CNPJ-HBSIS003
+                 CALL WS-HBSIS003      USING HBSIS003L
+
+                 IF COD-RETORNO-HBSIS003 EQUAL ZEROS
+                    CONTINUE
+                 ELSE
+                    MOVE 9             TO COD-RETORNO-HBSIS004
+                    MOVE MSG-RETORNO-HBSIS003
+                                       TO MSG-RETORNO-HBSIS004
+                 END-IF
+              END-IF
+           END-IF
+
+           .
+       2212-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE VALIDAÇÃO DE LATITUDE E LONGITUDE                    *
+      *----------------------------------------------------------------*
+       2215-VALIDA-COORDENADAS-VEN     SECTION.
+
+           IF LATITUDE-VEN-HBSIS004    NOT LESS -90
+              AND LATITUDE-VEN-HBSIS004
+                                       NOT GREATER 90
+              AND LONGITUDE-VEN-HBSIS004
+                                       NOT LESS -180
+              AND LONGITUDE-VEN-HBSIS004
+                                       NOT GREATER 180
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS004
+              MOVE "LATITUDE/LONGITUDE FORA DO LIMITE"
+                                       TO MSG-RETORNO-HBSIS004
+           END-IF
+
+           .
+       2215-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE GRAVAÇÃO DO ARQUIVO DE VENDEDOR                      *
       *----------------------------------------------------------------*
        2220-GRAVA-ARQ-VENDEDOR         SECTION.
@@ -317,57 +465,240 @@
        2220-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE GRAVAÇÃO DA TRILHA DE AUDITORIA                      *
+      *----------------------------------------------------------------*
+       2230-GRAVA-AUDITORIA            SECTION.
+
+           ACCEPT WS-AUD-DATA          FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA          FROM TIME
+
+           STRING WS-AUD-DATA          DELIMITED BY SIZE
+                  WS-AUD-HORA (1:6)    DELIMITED BY SIZE
+                                  INTO AUD-DATA-HORA
+
+           MOVE "HBSIS004P"            TO AUD-PROGRAMA
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS OR '05'
+              WRITE REG-AUDITORIA
+              CLOSE ARQ-AUDITORIA
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS004
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-HBSIS004
+              PERFORM 2120-CLOSE-ARQ-VENDEDOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE IMPORTACAO DE VENDEDORES                             *
+      *----------------------------------------------------------------*
+       2500-IMPORTAR-VENDEDOR          SECTION.
+
+           MOVE NOME-ARQ-IMP-HBSIS004  TO WS-LABEL-IMP
+           MOVE ZEROS                  TO WS-CONT-IMP-OK
+                                          WS-CONT-IMP-REJ
+
+           PERFORM 2510-OPEN-ARQ-IMP-VENDEDOR
+           PERFORM 2520-LER-ARQ-IMP-VENDEDOR
+
+           PERFORM 2530-TRATA-IMP-VENDEDOR UNTIL
+                   WS-FL-STATUS-IMP    NOT EQUAL "00"
+
+           PERFORM 2540-CLOSE-ARQ-IMP-VENDEDOR
+
+           MOVE WS-CONT-IMP-OK         TO QTD-IMPORTADOS-HBSIS004
+           MOVE WS-CONT-IMP-REJ        TO QTD-REJEITADOS-HBSIS004
+
+           IF WS-CONT-IMP-REJ          EQUAL ZEROS
+              MOVE ZEROS               TO COD-RETORNO-HBSIS004
+              MOVE "IMPORTACAO DE VENDEDORES CONCLUIDA"
+                                       TO MSG-RETORNO-HBSIS004
+           ELSE
+              MOVE 1                   TO COD-RETORNO-HBSIS004
+              MOVE "IMPORTACAO CONCLUIDA COM REJEITADOS"
+                                       TO MSG-RETORNO-HBSIS004
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE IMPORTACAO DE VENDEDOR                  *
+      *----------------------------------------------------------------*
+       2510-OPEN-ARQ-IMP-VENDEDOR      SECTION.
+
+           OPEN INPUT IMP-VENDEDOR
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS004
+              MOVE "ERRO NA ABERTURA DO ARQ IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS004
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE IMPORTACAO DE VENDEDOR                   *
+      *----------------------------------------------------------------*
+       2520-LER-ARQ-IMP-VENDEDOR       SECTION.
+
+           READ IMP-VENDEDOR NEXT RECORD
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS004
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS004
+              PERFORM 2540-CLOSE-ARQ-IMP-VENDEDOR
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2520-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * TRATAMENTO DE CADA REGISTRO IMPORTADO                          *
+      *----------------------------------------------------------------*
+       2530-TRATA-IMP-VENDEDOR         SECTION.
+
+           MOVE IMP-COD-VENDEDOR       TO COD-VENDEDOR-HBSIS004
+           MOVE IMP-CPF                TO CPF-HBSIS004
+           MOVE IMP-MOME               TO NOME-VENDEDOR-HBSIS004
+           MOVE IMP-LATITUDE           TO LATITUDE-VEN-HBSIS004
+           MOVE IMP-LONGITUDE          TO LONGITUDE-VEN-HBSIS004
+
+           PERFORM 2200-INCLUIR-VENDEDOR
+
+           IF COD-RETORNO-HBSIS004     EQUAL ZEROS
+              ADD 1                    TO WS-CONT-IMP-OK
+           ELSE
+              ADD 1                    TO WS-CONT-IMP-REJ
+           END-IF
+
+           PERFORM 2520-LER-ARQ-IMP-VENDEDOR
+
+           .
+       2530-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE IMPORTACAO DE VENDEDOR                *
+      *----------------------------------------------------------------*
+       2540-CLOSE-ARQ-IMP-VENDEDOR     SECTION.
+
+           CLOSE IMP-VENDEDOR
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS004
+              MOVE "ERRO NO FECHAMENTO DO ARQ IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS004
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2540-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE ALTERACÃO DE VENDEDOR                                *
       *----------------------------------------------------------------*
        2300-ALTERAR-VENDEDOR            SECTION.
 
            PERFORM 2110-OPEN-ARQ-VENDEDOR
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS004
+           PERFORM 2215-VALIDA-COORDENADAS-VEN
+           PERFORM 2212-VALIDA-PIS-VEN
 
-           MOVE COD-VENDEDOR-HBSIS004   TO COD-VENDEDOR-HBSIS004C       
-
-           READ ARQ-VENDEDOR   RECORD INTO WS-ARQ-VENDEDOR
-                              KEY IS      COD-VENDEDOR-HBSIS004C        
-           
-           IF WS-FL-STATUS-VEN         EQUAL ZEROS
-              MOVE NOME-VENDEDOR-HBSIS004 
-                                       TO WS-ARQ-NOME-VEN
-              MOVE LATITUDE-VEN-HBSIS004 
-                                       TO WS-ARQ-LATITUDE-VEN
-              MOVE LONGITUDE-VEN-HBSIS004 
-                                       TO WS-ARQ-LONGITUDE-VEN
-              PERFORM 2310-ALTERAR-ARQ-VEND
-              MOVE 0                   TO COD-RETORNO-HBSIS004
-              MOVE "VENDEDOR ALTERADO COM SUCESSO"
-                                       TO MSG-RETORNO-HBSIS004
+           IF COD-RETORNO-HBSIS004     NOT EQUAL ZEROS
+              CONTINUE
            ELSE
-              MOVE CPF-HBSIS004        TO CPF-HBSIS004C
+              MOVE COD-VENDEDOR-HBSIS004
+                                       TO COD-VENDEDOR-HBSIS004C
+
+              READ ARQ-VENDEDOR   RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS004C
 
-              READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
-                                KEY IS      CPF-HBSIS004C
-                               
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 MOVE NOME-VENDEDOR-HBSIS004 
+                 MOVE WS-ARQ-VENDEDOR  TO WS-AUD-VALOR-ANTIGO
+                 MOVE NOME-VENDEDOR-HBSIS004
                                        TO WS-ARQ-NOME-VEN
-                 MOVE LATITUDE-VEN-HBSIS004 
+                 MOVE LATITUDE-VEN-HBSIS004
                                        TO WS-ARQ-LATITUDE-VEN
-                 MOVE LONGITUDE-VEN-HBSIS004 
+                 MOVE LONGITUDE-VEN-HBSIS004
                                        TO WS-ARQ-LONGITUDE-VEN
+                 MOVE PESO-ROTEIRIZACAO-HBSIS004
+                                       TO WS-ARQ-PESO-VEN
+                 MOVE COD-SUPERVISOR-HBSIS004
+                                       TO WS-ARQ-SUPERVISOR-VEN
+                 MOVE PIS-VENDEDOR-HBSIS004
+                                       TO WS-ARQ-PIS-VEN
                  PERFORM 2310-ALTERAR-ARQ-VEND
+                 MOVE WS-AUD-VALOR-ANTIGO
+                                       TO AUD-VALOR-ANTIGO
+                 MOVE WS-ARQ-VENDEDOR  TO AUD-VALOR-NOVO
+                 MOVE "ALTERACAO"      TO AUD-FUNCAO
+                 MOVE COD-VENDEDOR-HBSIS004
+                                       TO AUD-CODIGO
+                 PERFORM 2230-GRAVA-AUDITORIA
                  MOVE 0                TO COD-RETORNO-HBSIS004
                  MOVE "VENDEDOR ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS004
               ELSE
-                 MOVE 1                TO COD-RETORNO-HBSIS004
-                 MOVE "ERRO AO ALTERAR VENDEDOR"
+                 MOVE CPF-HBSIS004     TO CPF-HBSIS004C
+
+                 READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                   KEY IS      CPF-HBSIS004C
+
+                 IF WS-FL-STATUS-VEN   EQUAL ZEROS
+                    MOVE WS-ARQ-VENDEDOR
+                                       TO WS-AUD-VALOR-ANTIGO
+                    MOVE NOME-VENDEDOR-HBSIS004
+                                       TO WS-ARQ-NOME-VEN
+                    MOVE LATITUDE-VEN-HBSIS004
+                                       TO WS-ARQ-LATITUDE-VEN
+                    MOVE LONGITUDE-VEN-HBSIS004
+                                       TO WS-ARQ-LONGITUDE-VEN
+                    MOVE PESO-ROTEIRIZACAO-HBSIS004
+                                       TO WS-ARQ-PESO-VEN
+                    MOVE COD-SUPERVISOR-HBSIS004
+                                       TO WS-ARQ-SUPERVISOR-VEN
+                    MOVE PIS-VENDEDOR-HBSIS004
+                                       TO WS-ARQ-PIS-VEN
+                    PERFORM 2310-ALTERAR-ARQ-VEND
+                    MOVE WS-AUD-VALOR-ANTIGO
+                                       TO AUD-VALOR-ANTIGO
+                    MOVE WS-ARQ-VENDEDOR
+                                       TO AUD-VALOR-NOVO
+                    MOVE "ALTERACAO"   TO AUD-FUNCAO
+                    MOVE WS-ARQ-CODIGO-VEN
+                                       TO AUD-CODIGO
+                    PERFORM 2230-GRAVA-AUDITORIA
+                    MOVE 0             TO COD-RETORNO-HBSIS004
+                    MOVE "VENDEDOR ALTERADO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS004
+                 ELSE
+                    MOVE 1             TO COD-RETORNO-HBSIS004
+                    MOVE "ERRO AO ALTERAR VENDEDOR"
                                        TO MSG-RETORNO-HBSIS004
+                 END-IF
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
        2200-EXIT.
-           EXIT. 
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE VENDEDOR                    *
       *----------------------------------------------------------------*
@@ -401,7 +732,13 @@
                               KEY IS      COD-VENDEDOR-HBSIS004C        
            
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              MOVE WS-ARQ-VENDEDOR     TO AUD-VALOR-ANTIGO
               PERFORM 2410-EXCLUIR-ARQ-VEND
+              MOVE ARQ-HBSIS004C       TO AUD-VALOR-NOVO
+              MOVE "EXCLUSAO"          TO AUD-FUNCAO
+              MOVE WS-ARQ-CODIGO-VEN   TO AUD-CODIGO
+              PERFORM 2230-GRAVA-AUDITORIA
+              MOVE 0                   TO COD-RETORNO-HBSIS004
               MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS004
            ELSE
@@ -409,9 +746,15 @@
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
                                 KEY IS      CPF-HBSIS004C
-                               
+
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
+                 MOVE WS-ARQ-VENDEDOR  TO AUD-VALOR-ANTIGO
                  PERFORM 2410-EXCLUIR-ARQ-VEND
+                 MOVE ARQ-HBSIS004C    TO AUD-VALOR-NOVO
+                 MOVE "EXCLUSAO"       TO AUD-FUNCAO
+                 MOVE WS-ARQ-CODIGO-VEN
+                                       TO AUD-CODIGO
+                 PERFORM 2230-GRAVA-AUDITORIA
                  MOVE 0                TO COD-RETORNO-HBSIS004
                  MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS004
@@ -432,13 +775,16 @@
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-VEND           SECTION.
 
-           DELETE ARQ-VENDEDOR RECORD
-           
+           MOVE WS-ARQ-VENDEDOR        TO ARQ-HBSIS004C
+           MOVE "I"                    TO SITUACAO-VENDEDOR-HBSIS004C
+
+           REWRITE ARQ-HBSIS004C
+
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS004
-              MOVE "ERRO AO EXCLUIR VENDEDOR" 
+              MOVE "ERRO AO EXCLUIR VENDEDOR"
                                        TO MSG-RETORNO-HBSIS004
               PERFORM 2120-CLOSE-ARQ-VENDEDOR
               PERFORM 3000-FINALIZA
