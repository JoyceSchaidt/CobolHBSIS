@@ -0,0 +1,491 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS001P.
+      *----------------------------------------------------------------*
+      * PROGRAMA.....: HBSIS001P                                       *
+      * ANALISTA.....: JOYCE SCHAIDT                                   *
+      * DATA.........: 23/04/2019                                      *
+      * OBJETIVO.....: MENU INTERATIVO DE ACESSO AO CADASTRO DE         *
+      *                CLIENTES (HBSIS002P), CADASTRO DE VENDEDORES     *
+      *                (HBSIS004P), RELATORIOS DA DISTRIBUICAO          *
+      *                (HBSIS008P) E EXECUCAO DA DISTRIBUICAO           *
+      *                CLIENTE X VENDEDOR (HBSIS007P)                   *
+      * ARQUIVOS.....: N/A                                              *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  WS-OPCAO                    PIC  9(001)         VALUE 9.
+       01  WS-CLI-OPCAO                PIC  9(001)         VALUE ZEROS.
+       01  WS-CAD-OPCAO                PIC  9(001)         VALUE 9.
+       01  WS-REL-OPCAO                PIC  9(001)         VALUE ZEROS.
+       01  WS-EXE-OPCAO                PIC  9(001)         VALUE ZEROS.
+      *----------------------------------------------------------------*
+      * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
+      *----------------------------------------------------------------*
+       01  WS-HBSIS002                 PIC  X(009)         VALUE
+           'HBSIS002P'.
+
+       COPY HBSIS002L.
+
+       01  WS-HBSIS004                 PIC  X(009)         VALUE
+           'HBSIS004P'.
+
+       COPY HBSIS004L.
+
+       01  WS-HBSIS007                 PIC  X(009)         VALUE
+           'HBSIS007P'.
+
+       COPY HBSIS007L.
+
+       01  WS-HBSIS008                 PIC  X(009)         VALUE
+           'HBSIS008P'.
+
+       COPY HBSIS008L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-MENU-PRINCIPAL UNTIL WS-OPCAO EQUAL 0
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE 9                      TO WS-OPCAO
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU PRINCIPAL                                                 *
+      *----------------------------------------------------------------*
+       2000-MENU-PRINCIPAL             SECTION.
+
+           DISPLAY "=============================================="
+                                       UPON CONSOLE
+           DISPLAY "  HBSIS - MENU PRINCIPAL"
+                                       UPON CONSOLE
+           DISPLAY "=============================================="
+                                       UPON CONSOLE
+           DISPLAY "  1 - CADASTRO DE CLIENTE/VENDEDOR"
+                                       UPON CONSOLE
+           DISPLAY "  2 - RELATORIOS DA DISTRIBUICAO"
+                                       UPON CONSOLE
+           DISPLAY "  3 - EXECUTAR DISTRIBUICAO CLIENTE X VENDEDOR"
+                                       UPON CONSOLE
+           DISPLAY "  0 - SAIR"        UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-OPCAO             FROM CONSOLE
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                    PERFORM 2100-MENU-CADASTRO
+               WHEN 2
+                    PERFORM 2400-MENU-RELATORIOS
+               WHEN 3
+                    PERFORM 2500-MENU-DISTRIBUICAO
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA" UPON CONSOLE
+           END-EVALUATE
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE CADASTRO - ESCOLHA ENTRE CLIENTE E VENDEDOR            *
+      *----------------------------------------------------------------*
+       2100-MENU-CADASTRO              SECTION.
+
+           DISPLAY "  1 - CLIENTE"     UPON CONSOLE
+           DISPLAY "  2 - VENDEDOR"    UPON CONSOLE
+           DISPLAY "  0 - VOLTAR"      UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-CLI-OPCAO         FROM CONSOLE
+
+           EVALUATE WS-CLI-OPCAO
+               WHEN 1
+                    MOVE 9             TO WS-CAD-OPCAO
+                    PERFORM 2110-MENU-CADASTRO-CLIENTE UNTIL
+                            WS-CAD-OPCAO EQUAL 0
+               WHEN 2
+                    MOVE 9             TO WS-CAD-OPCAO
+                    PERFORM 2200-MENU-CADASTRO-VENDEDOR UNTIL
+                            WS-CAD-OPCAO EQUAL 0
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA" UPON CONSOLE
+           END-EVALUATE
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE MANUTENCAO DE CLIENTE                                  *
+      *----------------------------------------------------------------*
+       2110-MENU-CADASTRO-CLIENTE      SECTION.
+
+           DISPLAY "  1 - BUSCAR"      UPON CONSOLE
+           DISPLAY "  2 - INCLUIR"     UPON CONSOLE
+           DISPLAY "  3 - ALTERAR"     UPON CONSOLE
+           DISPLAY "  4 - EXCLUIR"     UPON CONSOLE
+           DISPLAY "  5 - IMPORTAR ARQUIVO"
+                                       UPON CONSOLE
+           DISPLAY "  0 - VOLTAR"      UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-CAD-OPCAO         FROM CONSOLE
+
+           IF WS-CAD-OPCAO             NOT EQUAL 0
+              PERFORM 2120-MONTA-DADOS-CLIENTE
+              COMPUTE COD-FUNCAO-HBSIS002 = WS-CAD-OPCAO - 1
+              CALL WS-HBSIS002         USING HBSIS002L
+              PERFORM 2130-EXIBE-RETORNO-CLIENTE
+           END-IF
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COLETA OS DADOS DE CLIENTE CONFORME A OPCAO ESCOLHIDA          *
+      *----------------------------------------------------------------*
+       2120-MONTA-DADOS-CLIENTE        SECTION.
+
+           MOVE ZEROS                  TO COD-CLIENTE-HBSIS002
+                                          CNPJ-HBSIS002
+                                          LATITUDE-CLI-HBSIS002
+                                          LONGITUDE-CLI-HBSIS002
+           MOVE SPACES                 TO RAZAO-SOCIAL-HBSIS002
+                                          NOME-ARQ-IMP-HBSIS002
+
+           EVALUATE WS-CAD-OPCAO
+               WHEN 1
+                    DISPLAY "CODIGO DO CLIENTE (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT COD-CLIENTE-HBSIS002 FROM CONSOLE
+                    DISPLAY "CNPJ (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT CNPJ-HBSIS002        FROM CONSOLE
+                    DISPLAY "RAZAO SOCIAL (EM BRANCO SE DESCONHECIDA):"
+                                       UPON CONSOLE
+                    ACCEPT RAZAO-SOCIAL-HBSIS002 FROM CONSOLE
+               WHEN 2
+                    DISPLAY "CODIGO DO CLIENTE:"
+                                       UPON CONSOLE
+                    ACCEPT COD-CLIENTE-HBSIS002 FROM CONSOLE
+                    DISPLAY "CNPJ:"    UPON CONSOLE
+                    ACCEPT CNPJ-HBSIS002        FROM CONSOLE
+                    DISPLAY "RAZAO SOCIAL:"
+                                       UPON CONSOLE
+                    ACCEPT RAZAO-SOCIAL-HBSIS002 FROM CONSOLE
+                    DISPLAY "LATITUDE:" UPON CONSOLE
+                    ACCEPT LATITUDE-CLI-HBSIS002 FROM CONSOLE
+                    DISPLAY "LONGITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LONGITUDE-CLI-HBSIS002 FROM CONSOLE
+               WHEN 3
+                    DISPLAY "CODIGO DO CLIENTE:"
+                                       UPON CONSOLE
+                    ACCEPT COD-CLIENTE-HBSIS002 FROM CONSOLE
+                    DISPLAY "NOVA RAZAO SOCIAL:"
+                                       UPON CONSOLE
+                    ACCEPT RAZAO-SOCIAL-HBSIS002 FROM CONSOLE
+                    DISPLAY "NOVA LATITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LATITUDE-CLI-HBSIS002 FROM CONSOLE
+                    DISPLAY "NOVA LONGITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LONGITUDE-CLI-HBSIS002 FROM CONSOLE
+               WHEN 4
+                    DISPLAY "CODIGO DO CLIENTE A EXCLUIR:"
+                                       UPON CONSOLE
+                    ACCEPT COD-CLIENTE-HBSIS002 FROM CONSOLE
+               WHEN 5
+                    DISPLAY "NOME DO ARQUIVO DE IMPORTACAO:"
+                                       UPON CONSOLE
+                    ACCEPT NOME-ARQ-IMP-HBSIS002 FROM CONSOLE
+           END-EVALUATE
+
+           .
+       2120-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EXIBE O RETORNO DA CHAMADA AO HBSIS002P                        *
+      *----------------------------------------------------------------*
+       2130-EXIBE-RETORNO-CLIENTE      SECTION.
+
+           DISPLAY "COD-RETORNO: " COD-RETORNO-HBSIS002
+                                       UPON CONSOLE
+           DISPLAY MSG-RETORNO-HBSIS002
+                                       UPON CONSOLE
+
+           IF COD-FUNCAO-HBSIS002      EQUAL 0
+              AND COD-RETORNO-HBSIS002 EQUAL ZEROS
+              DISPLAY "CODIGO......: " COD-CLIENTE-HBSIS002
+                                       UPON CONSOLE
+              DISPLAY "CNPJ........: " CNPJ-HBSIS002
+                                       UPON CONSOLE
+              DISPLAY "RAZAO SOCIAL: " RAZAO-SOCIAL-HBSIS002
+                                       UPON CONSOLE
+           END-IF
+
+           IF COD-FUNCAO-HBSIS002      EQUAL 4
+              DISPLAY "IMPORTADOS..: " QTD-IMPORTADOS-HBSIS002
+                                       UPON CONSOLE
+              DISPLAY "REJEITADOS..: " QTD-REJEITADOS-HBSIS002
+                                       UPON CONSOLE
+           END-IF
+
+           .
+       2130-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE MANUTENCAO DE VENDEDOR                                 *
+      *----------------------------------------------------------------*
+       2200-MENU-CADASTRO-VENDEDOR     SECTION.
+
+           DISPLAY "  1 - BUSCAR"      UPON CONSOLE
+           DISPLAY "  2 - INCLUIR"     UPON CONSOLE
+           DISPLAY "  3 - ALTERAR"     UPON CONSOLE
+           DISPLAY "  4 - EXCLUIR"     UPON CONSOLE
+           DISPLAY "  5 - IMPORTAR ARQUIVO"
+                                       UPON CONSOLE
+           DISPLAY "  0 - VOLTAR"      UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-CAD-OPCAO         FROM CONSOLE
+
+           IF WS-CAD-OPCAO             NOT EQUAL 0
+              PERFORM 2210-MONTA-DADOS-VENDEDOR
+              COMPUTE COD-FUNCAO-HBSIS004 = WS-CAD-OPCAO - 1
+              CALL WS-HBSIS004         USING HBSIS004L
+              PERFORM 2220-EXIBE-RETORNO-VENDEDOR
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COLETA OS DADOS DE VENDEDOR CONFORME A OPCAO ESCOLHIDA         *
+      *----------------------------------------------------------------*
+       2210-MONTA-DADOS-VENDEDOR       SECTION.
+
+           MOVE ZEROS                  TO COD-VENDEDOR-HBSIS004
+                                          CPF-HBSIS004
+                                          LATITUDE-VEN-HBSIS004
+                                          LONGITUDE-VEN-HBSIS004
+                                          PESO-ROTEIRIZACAO-HBSIS004
+                                          COD-SUPERVISOR-HBSIS004
+                                          PIS-VENDEDOR-HBSIS004
+           MOVE SPACES                 TO NOME-VENDEDOR-HBSIS004
+                                          NOME-ARQ-IMP-HBSIS004
+
+           EVALUATE WS-CAD-OPCAO
+               WHEN 1
+                    DISPLAY "CODIGO DO VENDEDOR (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT COD-VENDEDOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "CPF (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT CPF-HBSIS004         FROM CONSOLE
+                    DISPLAY "NOME (EM BRANCO SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT NOME-VENDEDOR-HBSIS004 FROM CONSOLE
+               WHEN 2
+                    DISPLAY "CODIGO DO VENDEDOR:"
+                                       UPON CONSOLE
+                    ACCEPT COD-VENDEDOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "CPF:"     UPON CONSOLE
+                    ACCEPT CPF-HBSIS004         FROM CONSOLE
+                    DISPLAY "NOME:"    UPON CONSOLE
+                    ACCEPT NOME-VENDEDOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "LATITUDE:" UPON CONSOLE
+                    ACCEPT LATITUDE-VEN-HBSIS004 FROM CONSOLE
+                    DISPLAY "LONGITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LONGITUDE-VEN-HBSIS004 FROM CONSOLE
+                    DISPLAY "PESO DE ROTEIRIZACAO (0 = NEUTRO):"
+                                       UPON CONSOLE
+                    ACCEPT PESO-ROTEIRIZACAO-HBSIS004 FROM CONSOLE
+                    DISPLAY "CODIGO DO SUPERVISOR/REGIAO:"
+                                       UPON CONSOLE
+                    ACCEPT COD-SUPERVISOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "PIS/PASEP (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT PIS-VENDEDOR-HBSIS004 FROM CONSOLE
+               WHEN 3
+                    DISPLAY "CODIGO DO VENDEDOR:"
+                                       UPON CONSOLE
+                    ACCEPT COD-VENDEDOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVO NOME:"
+                                       UPON CONSOLE
+                    ACCEPT NOME-VENDEDOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVA LATITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LATITUDE-VEN-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVA LONGITUDE:"
+                                       UPON CONSOLE
+                    ACCEPT LONGITUDE-VEN-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVO PESO DE ROTEIRIZACAO (0 = NEUTRO):"
+                                       UPON CONSOLE
+                    ACCEPT PESO-ROTEIRIZACAO-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVO CODIGO DO SUPERVISOR/REGIAO:"
+                                       UPON CONSOLE
+                    ACCEPT COD-SUPERVISOR-HBSIS004 FROM CONSOLE
+                    DISPLAY "NOVO PIS/PASEP (0 SE DESCONHECIDO):"
+                                       UPON CONSOLE
+                    ACCEPT PIS-VENDEDOR-HBSIS004 FROM CONSOLE
+               WHEN 4
+                    DISPLAY "CODIGO DO VENDEDOR A EXCLUIR:"
+                                       UPON CONSOLE
+                    ACCEPT COD-VENDEDOR-HBSIS004 FROM CONSOLE
+               WHEN 5
+                    DISPLAY "NOME DO ARQUIVO DE IMPORTACAO:"
+                                       UPON CONSOLE
+                    ACCEPT NOME-ARQ-IMP-HBSIS004 FROM CONSOLE
+           END-EVALUATE
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EXIBE O RETORNO DA CHAMADA AO HBSIS004P                        *
+      *----------------------------------------------------------------*
+       2220-EXIBE-RETORNO-VENDEDOR     SECTION.
+
+           DISPLAY "COD-RETORNO: " COD-RETORNO-HBSIS004
+                                       UPON CONSOLE
+           DISPLAY MSG-RETORNO-HBSIS004
+                                       UPON CONSOLE
+
+           IF COD-FUNCAO-HBSIS004      EQUAL 0
+              AND COD-RETORNO-HBSIS004 EQUAL ZEROS
+              DISPLAY "CODIGO......: " COD-VENDEDOR-HBSIS004
+                                       UPON CONSOLE
+              DISPLAY "CPF.........: " CPF-HBSIS004
+                                       UPON CONSOLE
+              DISPLAY "NOME........: " NOME-VENDEDOR-HBSIS004
+                                       UPON CONSOLE
+           END-IF
+
+           IF COD-FUNCAO-HBSIS004      EQUAL 4
+              DISPLAY "IMPORTADOS..: " QTD-IMPORTADOS-HBSIS004
+                                       UPON CONSOLE
+              DISPLAY "REJEITADOS..: " QTD-REJEITADOS-HBSIS004
+                                       UPON CONSOLE
+           END-IF
+
+           .
+       2220-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE RELATORIOS DA DISTRIBUICAO                             *
+      *----------------------------------------------------------------*
+       2400-MENU-RELATORIOS            SECTION.
+
+           DISPLAY "  1 - DETALHE POR CLIENTE"
+                                       UPON CONSOLE
+           DISPLAY "  2 - ROLLUP POR REGIAO/SUPERVISOR"
+                                       UPON CONSOLE
+           DISPLAY "  0 - VOLTAR"      UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-REL-OPCAO         FROM CONSOLE
+
+           IF WS-REL-OPCAO             NOT EQUAL 0
+              DISPLAY "NOME DO ARQUIVO DE DISTRIBUICAO:"
+                                       UPON CONSOLE
+              ACCEPT NOME-ARQ-DIS-HBSIS008L FROM CONSOLE
+              COMPUTE COD-FUNCAO-HBSIS008L = WS-REL-OPCAO - 1
+              CALL WS-HBSIS008         USING HBSIS008L
+              DISPLAY "COD-RETORNO: " COD-RETORNO-HBSIS008L
+                                       UPON CONSOLE
+              DISPLAY MSG-RETORNO-HBSIS008L
+                                       UPON CONSOLE
+           END-IF
+
+           .
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MENU DE EXECUCAO DA DISTRIBUICAO CLIENTE X VENDEDOR            *
+      *----------------------------------------------------------------*
+       2500-MENU-DISTRIBUICAO          SECTION.
+
+           DISPLAY "  1 - EXECUTAR DISTRIBUICAO"
+                                       UPON CONSOLE
+           DISPLAY "  0 - VOLTAR"      UPON CONSOLE
+           DISPLAY "DIGITE A OPCAO DESEJADA:"
+                                       UPON CONSOLE
+           ACCEPT WS-EXE-OPCAO         FROM CONSOLE
+
+           IF WS-EXE-OPCAO             EQUAL 1
+              PERFORM 2510-MONTA-DADOS-DISTRIBUICAO
+              CALL WS-HBSIS007         USING HBSIS007L
+              DISPLAY "COD-RETORNO: " COD-RETORNO-HBSIS007L
+                                       UPON CONSOLE
+              DISPLAY MSG-RETORNO-HBSIS007L
+                                       UPON CONSOLE
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COLETA OS PARAMETROS DE EXECUCAO DA DISTRIBUICAO               *
+      *----------------------------------------------------------------*
+       2510-MONTA-DADOS-DISTRIBUICAO   SECTION.
+
+           MOVE ZEROS                  TO
+                   MAX-CLIENTES-VENDEDOR-HBSIS007L
+                   MAX-DISTANCIA-HBSIS007L
+           MOVE SPACES                 TO DATA-EXECUCAO-HBSIS007L
+           MOVE "D"                    TO MODO-ATRIBUICAO-HBSIS007L
+
+           DISPLAY "LIMITE DE CLIENTES POR VENDEDOR (0 = SEM LIMITE):"
+                                       UPON CONSOLE
+           ACCEPT MAX-CLIENTES-VENDEDOR-HBSIS007L FROM CONSOLE
+           DISPLAY "DISTANCIA MAXIMA EM METROS (0 = SEM LIMITE):"
+                                       UPON CONSOLE
+           ACCEPT MAX-DISTANCIA-HBSIS007L FROM CONSOLE
+           DISPLAY "MODO DE ATRIBUICAO (D = DISTANCIA, P = PESO):"
+                                       UPON CONSOLE
+           ACCEPT MODO-ATRIBUICAO-HBSIS007L FROM CONSOLE
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK.
+
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS001P                                      *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS001P.
+      *----------------------------------------------------------------*
