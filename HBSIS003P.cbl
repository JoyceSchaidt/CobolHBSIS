@@ -56,6 +56,10 @@
                                    '0000000011100908070605040302'.
            05 WSS-PESOS-CGC              PIC X(028)  VALUE
                                    '0706050403020908070605040302'.
+           05 WSS-PESOS-PIS              PIC X(020)  VALUE
+                                   '03020908070605040302'.
+           05 WSS-PESOS-PIS-R            REDEFINES WSS-PESOS-PIS.
+              10  WSS-PESOS-PIS-T        PIC 9(002)  OCCURS 10 TIMES.
       *-----------------------------------------------------------------
        LINKAGE                         SECTION.
       *-----------------------------------------------------------------
@@ -93,6 +97,8 @@
                     PERFORM 2100-VALIDA-CPF 
                WHEN 2
                     PERFORM 2200-VALIDA-CNPJ
+               WHEN 3
+                    PERFORM 2300-VALIDA-PIS
                WHEN OTHER
                     MOVE 9             TO COD-RETORNO-HBSIS003
                     MOVE 'CODIGO DA FUNCAO INVALIDA'
@@ -147,6 +153,36 @@
        2200-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * VALIDAR PIS/PASEP                                              *
+      *----------------------------------------------------------------*
+       2300-VALIDA-PIS                 SECTION.
+
+           MOVE 05                     TO WSS-IND-N
+           MOVE 01                     TO WSS-IND-P
+           MOVE ZEROS                  TO WSS-SOMA
+
+           PERFORM UNTIL WSS-IND-P     GREATER 10
+                 COMPUTE WSS-SOMA = WSS-SOMA +
+                                   (WSS-NUMERO-T    (WSS-IND-N) *
+                                    WSS-PESOS-PIS-T  (WSS-IND-P))
+                 ADD 1                 TO WSS-IND-N
+                                          WSS-IND-P
+           END-PERFORM
+
+           DIVIDE WSS-SOMA BY 11 GIVING WSS-QUOCI REMAINDER WSS-RESTO
+
+           IF WSS-RESTO                LESS 2
+              MOVE ZEROS               TO WSS-NUMERO-T (15)
+           ELSE
+              SUBTRACT WSS-RESTO FROM 11 GIVING WSS-NUMERO-T (15)
+           END-IF
+
+           PERFORM 5000-VALIDACAO-FINAL
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * VALIDAR DIGITO 1                                               *
       *----------------------------------------------------------------*
        3000-VAL-DIGITO-01              SECTION.
@@ -202,18 +238,31 @@
       * VALIDAR DIGITO 2                                               *
       *----------------------------------------------------------------*
        5000-VALIDACAO-FINAL            SECTION.
-      
-           IF CPF-CNPJ-HBSIS003        EQUAL WSS-NUMERO      
-              MOVE 0                   TO COD-RETORNO-HBSIS003          
-           ELSE                                    
-              MOVE 3                   TO COD-RETORNO-HBSIS003
-              IF COD-FUNCAO-HBSIS003   EQUAL 1
-                 MOVE 'CPF INVALIDO'   TO MSG-RETORNO-HBSIS003
+
+           IF COD-ACAO-HBSIS003        EQUAL "C"
+              MOVE WSS-NUMERO          TO CPF-CNPJ-HBSIS003
+              MOVE 0                   TO COD-RETORNO-HBSIS003
+              MOVE 'DIGITO CALCULADO COM SUCESSO'
+                                       TO MSG-RETORNO-HBSIS003
+           ELSE
+              IF CPF-CNPJ-HBSIS003     EQUAL WSS-NUMERO
+                 MOVE 0                TO COD-RETORNO-HBSIS003
               ELSE
-                 MOVE 'CNPJ INVALIDO'  TO MSG-RETORNO-HBSIS003
+                 MOVE 3                TO COD-RETORNO-HBSIS003
+                 EVALUATE COD-FUNCAO-HBSIS003
+                     WHEN 1
+                          MOVE 'CPF INVALIDO'
+                                       TO MSG-RETORNO-HBSIS003
+                     WHEN 2
+                          MOVE 'CNPJ INVALIDO'
+                                       TO MSG-RETORNO-HBSIS003
+                     WHEN 3
+                          MOVE 'PIS/PASEP INVALIDO'
+                                       TO MSG-RETORNO-HBSIS003
+                 END-EVALUATE
               END-IF
-           END-IF                                  
-           
+           END-IF
+
            .
        5000-EXIT.
            EXIT.
