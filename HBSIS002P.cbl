@@ -29,11 +29,15 @@
                                   LOCK MODE IS MANUAL
                                 FILE STATUS IS WS-FL-STATUS-CLI.
 
-           SELECT IMP-CLIENTE        ASSIGN TO W-LABEL-IMP
+           SELECT IMP-CLIENTE        ASSIGN TO WS-LABEL-IMP
                                ORGANIZATION IS SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-IMP.
+
+           SELECT ARQ-AUDITORIA      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
       *----------------------------------------------------------------*
-       DATA                            DIVISION. 
+       DATA                            DIVISION.
       *----------------------------------------------------------------*
        FILE                            SECTION.
       *----------------------------------------------------------------*
@@ -50,12 +54,22 @@
            03 IMP-RAZAO-SOCIAL         PIC  X(040).
            03 IMP-LATITUDE             PIC S9(003)V9(008).
            03 IMP-LONGITUDE            PIC S9(003)V9(008).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "HBSISAUD.CPY".
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
-       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00". 
-       
+       77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
+
+       01  WS-AUD-DATA                 PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-HORA                 PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-VALOR-ANTIGO         PIC  X(085)         VALUE SPACES.
+
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-REL-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -77,6 +91,10 @@
            05  WS-ARQ-RAZAO-SOCIAL-CLI PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-CLI     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-CLI    PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-ARQ-SITUACAO-CLI     PIC  X(001)         VALUE SPACES.
+
+       01  WS-CONT-IMP-OK              PIC  9(005)         VALUE ZEROS.
+       01  WS-CONT-IMP-REJ             PIC  9(005)         VALUE ZEROS.
 
       *----------------------------------------------------------------*
       * AREAS DE COMUNICAÇÃO COM OUTROS PROGRAMAS                      *
@@ -124,7 +142,7 @@
                WHEN 3
                     PERFORM 2400-EXCLUIR-CLIENTE
                WHEN 4
-      *              PERFORM 2500-IMPORTAR-CLIENTE
+                    PERFORM 2500-IMPORTAR-CLIENTE
                WHEN OTHER
                     MOVE 9             TO COD-RETORNO-HBSIS002
                     MOVE 'CODIGO DA FUNCAO INVALIDA'
@@ -162,20 +180,40 @@
                                KEY IS      CNPJ-HBSIS002C
                                
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
-                 MOVE WS-ARQ-CODIGO-CLI   
+                 MOVE WS-ARQ-CODIGO-CLI
                                        TO COD-CLIENTE-HBSIS002
                  MOVE WS-ARQ-CNPJ-CLI  TO CNPJ-HBSIS002
-                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI 
+                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI
                                        TO RAZAO-SOCIAL-HBSIS002
-                 MOVE WS-ARQ-LATITUDE-CLI 
+                 MOVE WS-ARQ-LATITUDE-CLI
                                        TO LATITUDE-CLI-HBSIS002
-                 MOVE WS-ARQ-LONGITUDE-CLI 
+                 MOVE WS-ARQ-LONGITUDE-CLI
                                        TO LONGITUDE-CLI-HBSIS002
                  MOVE ZEROS            TO COD-RETORNO-HBSIS002
               ELSE
-                 MOVE 1                TO COD-RETORNO-HBSIS002
-                 MOVE "CLIENTE NAO ENCONTRADO NA BASE"
+                 MOVE RAZAO-SOCIAL-HBSIS002
+                                       TO RAZAO-SOCIAL-HBSIS002C
+
+                 READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                                  KEY IS      RAZAO-SOCIAL-HBSIS002C
+
+                 IF WS-FL-STATUS-CLI   EQUAL ZEROS
+                    MOVE WS-ARQ-CODIGO-CLI
+                                       TO COD-CLIENTE-HBSIS002
+                    MOVE WS-ARQ-CNPJ-CLI
+                                       TO CNPJ-HBSIS002
+                    MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO RAZAO-SOCIAL-HBSIS002
+                    MOVE WS-ARQ-LATITUDE-CLI
+                                       TO LATITUDE-CLI-HBSIS002
+                    MOVE WS-ARQ-LONGITUDE-CLI
+                                       TO LONGITUDE-CLI-HBSIS002
+                    MOVE ZEROS         TO COD-RETORNO-HBSIS002
+                 ELSE
+                    MOVE 1             TO COD-RETORNO-HBSIS002
+                    MOVE "CLIENTE NAO ENCONTRADO NA BASE"
                                        TO MSG-RETORNO-HBSIS002
+                 END-IF
               END-IF
            END-IF
  
@@ -230,48 +268,84 @@
        2200-INCLUIR-CLIENTE            SECTION.
 
            PERFORM 2110-OPEN-ARQ-CLIENTE
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS002
+           PERFORM 2215-VALIDA-COORDENADAS-CLI
 
-           MOVE COD-CLIENTE-HBSIS002   TO COD-CLIENTE-HBSIS002C         
-
-           READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
-                              KEY IS      COD-CLIENTE-HBSIS002C         
-           
-           IF WS-FL-STATUS-CLI         EQUAL ZEROS
-              MOVE 1                   TO COD-RETORNO-HBSIS002
-              MOVE "CLIENTE JA CADASTRADO NA BASE"
-                                       TO MSG-RETORNO-HBSIS002
+           IF COD-RETORNO-HBSIS002     NOT EQUAL ZEROS
+              CONTINUE
            ELSE
-              MOVE CNPJ-HBSIS002       TO CNPJ-HBSIS002C
+              MOVE COD-CLIENTE-HBSIS002
+                                       TO COD-CLIENTE-HBSIS002C
+
+              READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                                 KEY IS      COD-CLIENTE-HBSIS002C
 
-              READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
-                               KEY IS      CNPJ-HBSIS002C
-                               
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
                  MOVE 1                TO COD-RETORNO-HBSIS002
                  MOVE "CLIENTE JA CADASTRADO NA BASE"
                                        TO MSG-RETORNO-HBSIS002
               ELSE
-                 MOVE 2                TO COD-FUNCAO-HBSIS003
-                 MOVE CNPJ-HBSIS002    TO CPF-CNPJ-HBSIS003
-      *           PERFORM 2210-VALIDA-CPF-CNPJ
-                 MOVE COD-CLIENTE-HBSIS002
+                 MOVE CNPJ-HBSIS002    TO CNPJ-HBSIS002C
+
+                 READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                                  KEY IS      CNPJ-HBSIS002C
+
+                 IF WS-FL-STATUS-CLI   EQUAL ZEROS
+                    MOVE 1             TO COD-RETORNO-HBSIS002
+                    MOVE "CLIENTE JA CADASTRADO NA BASE"
+                                       TO MSG-RETORNO-HBSIS002
+                 ELSE
+                    MOVE RAZAO-SOCIAL-HBSIS002
+                                       TO RAZAO-SOCIAL-HBSIS002C
+
+                    READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                                       KEY IS      RAZAO-SOCIAL-HBSIS002C
+
+                    IF WS-FL-STATUS-CLI
+                                        EQUAL ZEROS
+                       MOVE 1          TO COD-RETORNO-HBSIS002
+                       MOVE "CLIENTE JA CADASTRADO (RAZAO SOCIAL)"
+                                       TO MSG-RETORNO-HBSIS002
+                    ELSE
+                       MOVE 2          TO COD-FUNCAO-HBSIS003
+                       MOVE CNPJ-HBSIS002
+                                       TO CPF-CNPJ-HBSIS003
+                       PERFORM 2210-VALIDA-CPF-CNPJ
+
+                       IF COD-RETORNO-HBSIS002 NOT EQUAL ZEROS
+                          CONTINUE
+                       ELSE
+                          MOVE COD-CLIENTE-HBSIS002
                                        TO WS-ARQ-CODIGO-CLI
-                 MOVE CNPJ-HBSIS002    TO WS-ARQ-CNPJ-CLI
-                 MOVE RAZAO-SOCIAL-HBSIS002 
+                          MOVE CNPJ-HBSIS002
+                                       TO WS-ARQ-CNPJ-CLI
+                          MOVE RAZAO-SOCIAL-HBSIS002
                                        TO WS-ARQ-RAZAO-SOCIAL-CLI
-                 MOVE LATITUDE-CLI-HBSIS002 
+                          MOVE LATITUDE-CLI-HBSIS002
                                        TO WS-ARQ-LATITUDE-CLI
-                 MOVE LONGITUDE-CLI-HBSIS002 
+                          MOVE LONGITUDE-CLI-HBSIS002
                                        TO WS-ARQ-LONGITUDE-CLI
-                 PERFORM 2220-GRAVA-ARQ-CLIENTE
-                 MOVE ZEROS            TO COD-RETORNO-HBSIS002
-                 MOVE "CLIENTE CADASTRADO COM SUCESSO"
+                          MOVE "A"     TO WS-ARQ-SITUACAO-CLI
+                          PERFORM 2220-GRAVA-ARQ-CLIENTE
+                          MOVE SPACES  TO AUD-VALOR-ANTIGO
+                          MOVE WS-ARQ-CLIENTE
+                                       TO AUD-VALOR-NOVO
+                          MOVE "INCLUSAO"
+                                       TO AUD-FUNCAO
+                          MOVE COD-CLIENTE-HBSIS002
+                                       TO AUD-CODIGO
+                          PERFORM 2230-GRAVA-AUDITORIA
+                          MOVE ZEROS   TO COD-RETORNO-HBSIS002
+                          MOVE "CLIENTE CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS002
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-CLIENTE
-           
+
            .
        2200-EXIT.
            EXIT.
@@ -280,22 +354,43 @@
       *----------------------------------------------------------------*
        2210-VALIDA-CPF-CNPJ            SECTION.
 
-           CALL WS-HBSIS003            USING HBSIS003L. 
-           
+           MOVE "V"                    TO COD-ACAO-HBSIS003
+           CALL WS-HBSIS003            USING HBSIS003L.
+
            IF COD-RETORNO-HBSIS003     EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS002
-              MOVE MSG-RETORNO-HBSIS003 
+              MOVE MSG-RETORNO-HBSIS003
                                        TO MSG-RETORNO-HBSIS002
-              PERFORM 2120-CLOSE-ARQ-CLIENTE
-              PERFORM 3000-FINALIZA
            END-IF
 
            .
        2210-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE VALIDAÇÃO DE LATITUDE E LONGITUDE                    *
+      *----------------------------------------------------------------*
+       2215-VALIDA-COORDENADAS-CLI     SECTION.
+
+           IF LATITUDE-CLI-HBSIS002    NOT LESS -90
+              AND LATITUDE-CLI-HBSIS002
+                                       NOT GREATER 90
+              AND LONGITUDE-CLI-HBSIS002
+                                       NOT LESS -180
+              AND LONGITUDE-CLI-HBSIS002
+                                       NOT GREATER 180
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS002
+              MOVE "LATITUDE/LONGITUDE FORA DO LIMITE"
+                                       TO MSG-RETORNO-HBSIS002
+           END-IF
+
+           .
+       2215-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE GRAVAÇÃO DO ARQUIVO DE CLIENTE                       *
       *----------------------------------------------------------------*
        2220-GRAVA-ARQ-CLIENTE          SECTION.
@@ -318,57 +413,227 @@
        2220-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE GRAVAÇÃO DA TRILHA DE AUDITORIA                      *
+      *----------------------------------------------------------------*
+       2230-GRAVA-AUDITORIA            SECTION.
+
+           ACCEPT WS-AUD-DATA          FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA          FROM TIME
+
+           STRING WS-AUD-DATA          DELIMITED BY SIZE
+                  WS-AUD-HORA (1:6)    DELIMITED BY SIZE
+                                  INTO AUD-DATA-HORA
+
+           MOVE "HBSIS002P"            TO AUD-PROGRAMA
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS OR '05'
+              WRITE REG-AUDITORIA
+              CLOSE ARQ-AUDITORIA
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS002
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-HBSIS002
+              PERFORM 2120-CLOSE-ARQ-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE IMPORTACAO DE CLIENTES                               *
+      *----------------------------------------------------------------*
+       2500-IMPORTAR-CLIENTE           SECTION.
+
+           MOVE NOME-ARQ-IMP-HBSIS002  TO WS-LABEL-IMP
+           MOVE ZEROS                  TO WS-CONT-IMP-OK
+                                          WS-CONT-IMP-REJ
+
+           PERFORM 2510-OPEN-ARQ-IMP-CLIENTE
+           PERFORM 2520-LER-ARQ-IMP-CLIENTE
+
+           PERFORM 2530-TRATA-IMP-CLIENTE UNTIL
+                   WS-FL-STATUS-IMP    NOT EQUAL "00"
+
+           PERFORM 2540-CLOSE-ARQ-IMP-CLIENTE
+
+           MOVE WS-CONT-IMP-OK         TO QTD-IMPORTADOS-HBSIS002
+           MOVE WS-CONT-IMP-REJ        TO QTD-REJEITADOS-HBSIS002
+
+           IF WS-CONT-IMP-REJ          EQUAL ZEROS
+              MOVE ZEROS               TO COD-RETORNO-HBSIS002
+              MOVE "IMPORTACAO DE CLIENTES CONCLUIDA"
+                                       TO MSG-RETORNO-HBSIS002
+           ELSE
+              MOVE 1                   TO COD-RETORNO-HBSIS002
+              MOVE "IMPORTACAO CONCLUIDA COM REJEITADOS"
+                                       TO MSG-RETORNO-HBSIS002
+           END-IF
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO DE IMPORTACAO DE CLIENTE                   *
+      *----------------------------------------------------------------*
+       2510-OPEN-ARQ-IMP-CLIENTE       SECTION.
+
+           OPEN INPUT IMP-CLIENTE
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS002
+              MOVE "ERRO NA ABERTURA DO ARQ IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS002
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DE IMPORTACAO DE CLIENTE                    *
+      *----------------------------------------------------------------*
+       2520-LER-ARQ-IMP-CLIENTE        SECTION.
+
+           READ IMP-CLIENTE NEXT RECORD
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS002
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS002
+              PERFORM 2540-CLOSE-ARQ-IMP-CLIENTE
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2520-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * TRATAMENTO DE CADA REGISTRO IMPORTADO                          *
+      *----------------------------------------------------------------*
+       2530-TRATA-IMP-CLIENTE          SECTION.
+
+           MOVE IMP-COD-CLIENTE        TO COD-CLIENTE-HBSIS002
+           MOVE IMP-CNPJ               TO CNPJ-HBSIS002
+           MOVE IMP-RAZAO-SOCIAL       TO RAZAO-SOCIAL-HBSIS002
+           MOVE IMP-LATITUDE           TO LATITUDE-CLI-HBSIS002
+           MOVE IMP-LONGITUDE          TO LONGITUDE-CLI-HBSIS002
+
+           PERFORM 2200-INCLUIR-CLIENTE
+
+           IF COD-RETORNO-HBSIS002     EQUAL ZEROS
+              ADD 1                    TO WS-CONT-IMP-OK
+           ELSE
+              ADD 1                    TO WS-CONT-IMP-REJ
+           END-IF
+
+           PERFORM 2520-LER-ARQ-IMP-CLIENTE
+
+           .
+       2530-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE IMPORTACAO DE CLIENTE                 *
+      *----------------------------------------------------------------*
+       2540-CLOSE-ARQ-IMP-CLIENTE      SECTION.
+
+           CLOSE IMP-CLIENTE
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS002
+              MOVE "ERRO NO FECHAMENTO DO ARQ IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS002
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2540-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE ALTERACÃO DE CLIENTE                                 *
       *----------------------------------------------------------------*
        2300-ALTERAR-CLIENTE            SECTION.
 
            PERFORM 2110-OPEN-ARQ-CLIENTE
-           
-           MOVE COD-CLIENTE-HBSIS002   TO COD-CLIENTE-HBSIS002C
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS002
+           PERFORM 2215-VALIDA-COORDENADAS-CLI
 
-           READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
-                              KEY IS      COD-CLIENTE-HBSIS002C
-           
-           IF WS-FL-STATUS-CLI         EQUAL ZEROS
-              MOVE RAZAO-SOCIAL-HBSIS002 
-                                       TO WS-ARQ-RAZAO-SOCIAL-CLI
-              MOVE LATITUDE-CLI-HBSIS002 
-                                       TO WS-ARQ-LATITUDE-CLI
-              MOVE LONGITUDE-CLI-HBSIS002 
-                                       TO WS-ARQ-LONGITUDE-CLI
-              PERFORM 2310-ALTERAR-ARQ-CLI
-              MOVE 0                   TO COD-RETORNO-HBSIS002
-              MOVE "CLIENTE ALTERADO COM SUCESSO"
-                                       TO MSG-RETORNO-HBSIS002
+           IF COD-RETORNO-HBSIS002     NOT EQUAL ZEROS
+              CONTINUE
            ELSE
-              MOVE CNPJ-HBSIS002       TO CNPJ-HBSIS002C
+              MOVE COD-CLIENTE-HBSIS002
+                                       TO COD-CLIENTE-HBSIS002C
+
+              READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                                 KEY IS      COD-CLIENTE-HBSIS002C
 
-              READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
-                               KEY IS      CNPJ-HBSIS002C
-                               
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
-                 MOVE RAZAO-SOCIAL-HBSIS002 
+                 MOVE WS-ARQ-CLIENTE   TO WS-AUD-VALOR-ANTIGO
+                 MOVE RAZAO-SOCIAL-HBSIS002
                                        TO WS-ARQ-RAZAO-SOCIAL-CLI
-                 MOVE LATITUDE-CLI-HBSIS002 
+                 MOVE LATITUDE-CLI-HBSIS002
                                        TO WS-ARQ-LATITUDE-CLI
-                 MOVE LONGITUDE-CLI-HBSIS002 
+                 MOVE LONGITUDE-CLI-HBSIS002
                                        TO WS-ARQ-LONGITUDE-CLI
                  PERFORM 2310-ALTERAR-ARQ-CLI
+                 MOVE WS-AUD-VALOR-ANTIGO
+                                       TO AUD-VALOR-ANTIGO
+                 MOVE WS-ARQ-CLIENTE   TO AUD-VALOR-NOVO
+                 MOVE "ALTERACAO"      TO AUD-FUNCAO
+                 MOVE COD-CLIENTE-HBSIS002
+                                       TO AUD-CODIGO
+                 PERFORM 2230-GRAVA-AUDITORIA
                  MOVE 0                TO COD-RETORNO-HBSIS002
                  MOVE "CLIENTE ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS002
               ELSE
-                 MOVE 1                TO COD-RETORNO-HBSIS002
-                 MOVE "ERRO AO ALTERAR CLIENTE"
+                 MOVE CNPJ-HBSIS002    TO CNPJ-HBSIS002C
+
+                 READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                                  KEY IS      CNPJ-HBSIS002C
+
+                 IF WS-FL-STATUS-CLI   EQUAL ZEROS
+                    MOVE WS-ARQ-CLIENTE
+                                       TO WS-AUD-VALOR-ANTIGO
+                    MOVE RAZAO-SOCIAL-HBSIS002
+                                       TO WS-ARQ-RAZAO-SOCIAL-CLI
+                    MOVE LATITUDE-CLI-HBSIS002
+                                       TO WS-ARQ-LATITUDE-CLI
+                    MOVE LONGITUDE-CLI-HBSIS002
+                                       TO WS-ARQ-LONGITUDE-CLI
+                    PERFORM 2310-ALTERAR-ARQ-CLI
+                    MOVE WS-AUD-VALOR-ANTIGO
+                                       TO AUD-VALOR-ANTIGO
+                    MOVE WS-ARQ-CLIENTE
+                                       TO AUD-VALOR-NOVO
+                    MOVE "ALTERACAO"   TO AUD-FUNCAO
+                    MOVE WS-ARQ-CODIGO-CLI
+                                       TO AUD-CODIGO
+                    PERFORM 2230-GRAVA-AUDITORIA
+                    MOVE 0             TO COD-RETORNO-HBSIS002
+                    MOVE "CLIENTE ALTERADO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS002
+                 ELSE
+                    MOVE 1             TO COD-RETORNO-HBSIS002
+                    MOVE "ERRO AO ALTERAR CLIENTE"
                                        TO MSG-RETORNO-HBSIS002
+                 END-IF
               END-IF
            END-IF
-           
+
            PERFORM 2120-CLOSE-ARQ-CLIENTE
-           
+
            .
        2200-EXIT.
-           EXIT. 
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE CLIENTE                     *
       *----------------------------------------------------------------*
@@ -401,7 +666,12 @@
                               KEY IS      COD-CLIENTE-HBSIS002C         
            
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              MOVE WS-ARQ-CLIENTE      TO AUD-VALOR-ANTIGO
               PERFORM 2410-EXCLUIR-ARQ-CLI
+              MOVE ARQ-HBSIS002C       TO AUD-VALOR-NOVO
+              MOVE "EXCLUSAO"          TO AUD-FUNCAO
+              MOVE WS-ARQ-CODIGO-CLI   TO AUD-CODIGO
+              PERFORM 2230-GRAVA-AUDITORIA
               MOVE 0                   TO COD-RETORNO-HBSIS002
               MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS002
@@ -410,9 +680,15 @@
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
                                KEY IS      CNPJ-HBSIS002C
-                               
+
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
+                 MOVE WS-ARQ-CLIENTE   TO AUD-VALOR-ANTIGO
                  PERFORM 2410-EXCLUIR-ARQ-CLI
+                 MOVE ARQ-HBSIS002C    TO AUD-VALOR-NOVO
+                 MOVE "EXCLUSAO"       TO AUD-FUNCAO
+                 MOVE WS-ARQ-CODIGO-CLI
+                                       TO AUD-CODIGO
+                 PERFORM 2230-GRAVA-AUDITORIA
                  MOVE 0                   TO COD-RETORNO-HBSIS002
                  MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS002
@@ -433,13 +709,16 @@
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-CLI          SECTION.
 
-           DELETE ARQ-CLIENTE RECORD
-           
+           MOVE WS-ARQ-CLIENTE         TO ARQ-HBSIS002C
+           MOVE "I"                    TO SITUACAO-CLIENTE-HBSIS002C
+
+           REWRITE ARQ-HBSIS002C
+
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
               CONTINUE
            ELSE
               MOVE 9                   TO COD-RETORNO-HBSIS002
-              MOVE "ERRO AO EXCLUIR CLIENTE" 
+              MOVE "ERRO AO EXCLUIR CLIENTE"
                                        TO MSG-RETORNO-HBSIS002
               PERFORM 2120-CLOSE-ARQ-CLIENTE
               PERFORM 3000-FINALIZA
