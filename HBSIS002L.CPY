@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS002L                                      *
+      * OBJETIVO.......: AREA DE LIGACAO DO HBSIS002P                  *
+      *----------------------------------------------------------------*
+       01  HBSIS002L.
+           05  COD-FUNCAO-HBSIS002         PIC  9(001).
+           05  COD-RETORNO-HBSIS002        PIC  9(001).
+           05  MSG-RETORNO-HBSIS002        PIC  X(040).
+           05  COD-CLIENTE-HBSIS002        PIC  9(007).
+           05  CNPJ-HBSIS002               PIC  9(014).
+           05  RAZAO-SOCIAL-HBSIS002       PIC  X(040).
+           05  LATITUDE-CLI-HBSIS002       PIC S9(003)V9(008).
+           05  LONGITUDE-CLI-HBSIS002      PIC S9(003)V9(008).
+           05  NOME-ARQ-IMP-HBSIS002       PIC  X(020).
+           05  QTD-IMPORTADOS-HBSIS002     PIC  9(005).
+           05  QTD-REJEITADOS-HBSIS002     PIC  9(005).
