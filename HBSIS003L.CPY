@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * COPY..........: HBSIS003L                                      *
+      * OBJETIVO.......: AREA DE LIGACAO DO HBSIS003P                  *
+      *----------------------------------------------------------------*
+       01  HBSIS003L.
+           05  COD-FUNCAO-HBSIS003         PIC  9(001).
+           05  COD-RETORNO-HBSIS003        PIC  9(001).
+           05  MSG-RETORNO-HBSIS003        PIC  X(040).
+           05  CPF-CNPJ-HBSIS003           PIC  9(015).
+           05  COD-ACAO-HBSIS003           PIC  X(001).
